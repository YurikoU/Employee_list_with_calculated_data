@@ -0,0 +1,370 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG2.
+       AUTHOR. TIM PATRICK.
+      * RATE-CHANGE MAINTENANCE RUN AGAINST THE PROG1 MASTER FILE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RAW-MASTER-FILE   ASSIGN TO DA-S-INPUT.
+           SELECT MASTER-SORT-FILE  ASSIGN TO SORTWK1.
+           SELECT SORTED-MASTER-FILE ASSIGN TO DA-S-SRTMSTR.
+           SELECT RAW-TRANS-FILE    ASSIGN TO DA-S-TRANS.
+           SELECT TRANS-SORT-FILE   ASSIGN TO SORTWK2.
+           SELECT SORTED-TRANS-FILE ASSIGN TO DA-S-SRTTRAN.
+           SELECT MASTER-OUT-FILE   ASSIGN TO DA-S-OUTPUT.
+           SELECT CHANGE-RPT-FILE   ASSIGN TO UR-S-CHGRPT.
+       DATA DIVISION.
+       FILE SECTION.
+      ***********************************************************
+      *    RAW-MASTER-FILE IS THE EXISTING PROG1 MASTER, IN THE  *
+      *    SAME PHYSICAL LAYOUT AS PROG1'S INPUT-REC - IT IS     *
+      *    SORTED INTO I-EMPID SEQUENCE BELOW SO IT CAN BE        *
+      *    MATCHED AGAINST THE SORTED TRANSACTION FILE            *
+      ***********************************************************
+       FD RAW-MASTER-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01 RAW-MASTER-REC        PIC X(106).
+      ***********************************************************
+      *    MASTER-SORT-FILE IS THE WORK FILE USED TO SORT THE     *
+      *    MASTER INTO I-EMPID SEQUENCE - NO PER-RECORD           *
+      *    PROCESSING IS NEEDED BEFORE THE SORT SO IT USES THE    *
+      *    SORT VERB'S USING/GIVING FORM RATHER THAN AN INPUT     *
+      *    PROCEDURE, UNLIKE PROG1'S EMPTYPE SORT                 *
+      ***********************************************************
+       SD MASTER-SORT-FILE.
+       01 MSRT-REC.
+           03 MSRT-EMPID        PIC 9(7).
+           03 FILLER            PIC X(99).
+       FD SORTED-MASTER-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01 SRTD-MASTER-REC       PIC X(106).
+      ***********************************************************
+      *    RAW-TRANS-FILE CARRIES ONE RATE-CHANGE TRANSACTION     *
+      *    PER RECORD - THE EMPLOYEE'S I-EMPID AND THE NEW RATE   *
+      *    TO APPLY TO THAT EMPLOYEE'S MASTER RECORD              *
+      ***********************************************************
+       FD RAW-TRANS-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01 RAW-TRANS-REC.
+           03 RT-EMPID           PIC 9(7).
+           03 RT-NEW-RATE         PIC 9999V99.
+      ***********************************************************
+      *    TRANS-SORT-FILE SORTS THE TRANSACTIONS INTO I-EMPID    *
+      *    SEQUENCE TO MATCH THE SORTED MASTER                    *
+      ***********************************************************
+       SD TRANS-SORT-FILE.
+       01 TSRT-REC.
+           03 TSRT-EMPID          PIC 9(7).
+           03 TSRT-NEW-RATE        PIC 9999V99.
+       FD SORTED-TRANS-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01 SRTD-TRANS-REC.
+           03 STR-EMPID           PIC 9(7).
+           03 STR-NEW-RATE         PIC 9999V99.
+      ***********************************************************
+      *    MASTER-OUT-FILE IS THE UPDATED MASTER, WRITTEN IN THE  *
+      *    SAME LAYOUT AS PROG1'S INPUT-REC SO IT CAN BE FED      *
+      *    STRAIGHT BACK IN AS PROG1'S NEXT DA-S-INPUT RUN         *
+      ***********************************************************
+       FD MASTER-OUT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01 MASTER-OUT-REC        PIC X(106).
+      ***********************************************************
+      *    CHANGE-RPT-FILE IS THE BEFORE/AFTER RATE-CHANGE        *
+      *    REPORT, WRITTEN BY 1300-APPLY-RATE-CHANGE FOR EVERY    *
+      *    MATCHED TRANSACTION AND BY 1200-WRITE-UNMATCHED-TRANS  *
+      *    FOR ANY TRANSACTION THAT DOES NOT MATCH A MASTER       *
+      *    RECORD, THEN SUMMARIZED BY 6000-PRINT-SUMMARY           *
+      ***********************************************************
+       FD CHANGE-RPT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01 CHGRPT-REC            PIC X(100).
+       WORKING-STORAGE SECTION.
+      ***********************************************************
+      *    LAYOUT FOR ONE MASTER RECORD, BROKEN OUT INTO ITS      *
+      *    FIELDS THE SAME WAY PROG1'S INPUT-DATA IS - THIS IS    *
+      *    WHAT 1300-APPLY-RATE-CHANGE UPDATES AND WHAT GETS       *
+      *    WRITTEN BACK OUT TO MASTER-OUT-FILE                    *
+      ***********************************************************
+       01 MSTR-DATA.
+           03 MSTR-EMPID        PIC 9(7).
+           03 MSTR-LNAME        PIC X(15).
+           03 MSTR-FNAME        PIC X(15).
+           03 MSTR-EMPTYPE      PIC 9(2).
+           03 MSTR-TITLE        PIC X(17).
+           03 MSTR-SSN.
+              05 MSTR-SSN1      PIC 999.
+              05 MSTR-SSN2      PIC 99.
+              05 MSTR-SSN3      PIC 9999.
+           03 MSTR-DEDUCTIONS.
+              05 MSTR-DEDUCT OCCURS 3 TIMES.
+                 07 MSTR-DEDUCT-CODE    PIC X(2).
+                 07 MSTR-DEDUCT-AMOUNT  PIC 9999V99.
+           03 MSTR-DATE         PIC 9(8).
+           03 FILLER            PIC X(2).
+           03 MSTR-EMPRATE      PIC 9999V99.
+           03 MSTR-EMPSTATUS    PIC X(1).
+
+      ***********************************************************
+      *    LAYOUT FOR ONE SORTED TRANSACTION, READ FROM           *
+      *    SORTED-TRANS-FILE INTO WORKING STORAGE                 *
+      ***********************************************************
+       01 TRANS-DATA.
+           03 TR-EMPID          PIC 9(7).
+           03 TR-NEW-RATE        PIC 9999V99.
+
+      ***********************************************************
+      *    LAYOUT FOR THE CHANGE REPORT HEADING AND DETAIL LINES *
+      ***********************************************************
+       01 CHGRPT-HEADING1.
+           03 CHGRPT-DATE        PIC 99/99/99.
+           03 FILLER             PIC X(10)   VALUE SPACES.
+           03                    PIC X(37)   VALUE
+               'PROG2 - EMPLOYEE RATE CHANGE REPORT'.
+       01 CHGRPT-HEADING2.
+           03                    PIC X(6)    VALUE 'EMP ID'.
+           03 FILLER              PIC X(3)    VALUE SPACES.
+           03                    PIC X(4)    VALUE 'LAST'.
+           03 FILLER              PIC X(12)   VALUE SPACES.
+           03                    PIC X(5)    VALUE 'FIRST'.
+           03 FILLER              PIC X(11)   VALUE SPACES.
+           03                    PIC X(9)    VALUE 'OLD RATE '.
+           03                    PIC X(1)    VALUE SPACES.
+           03                    PIC X(9)    VALUE 'NEW RATE '.
+       01 CHGRPT-DETAIL.
+           03 CR-EMPID            PIC 9(7).
+           03 FILLER              PIC X(2)    VALUE SPACES.
+           03 CR-LNAME            PIC X(15).
+           03 FILLER              PIC X(1)    VALUE SPACES.
+           03 CR-FNAME            PIC X(15).
+           03 FILLER              PIC X(1)    VALUE SPACES.
+           03 CR-OLD-RATE         PIC Z,ZZ9.99.
+           03 FILLER              PIC X(2)    VALUE SPACES.
+           03 CR-NEW-RATE         PIC Z,ZZ9.99.
+       01 CHGRPT-UNMATCHED.
+           03                    PIC X(24)   VALUE
+               'NO MASTER RECORD FOUND '.
+           03                    PIC X(7)    VALUE 'EMP ID:'.
+           03 UM-EMPID            PIC 9(7).
+           03 FILLER              PIC X(2)    VALUE SPACES.
+           03                    PIC X(10)   VALUE 'NEW RATE: '.
+           03 UM-NEW-RATE         PIC Z,ZZ9.99.
+       01 CHGRPT-SUMMARY1.
+           03                    PIC X(33)   VALUE
+               'NUMBER OF MASTER RECORDS READ:  '.
+           03 CR-MASTER-COUNT     PIC ZZZZZZ9.
+       01 CHGRPT-SUMMARY2.
+           03                    PIC X(33)   VALUE
+               'NUMBER OF RATE CHANGES APPLIED:  '.
+           03 CR-CHANGE-COUNT     PIC ZZZZZZ9.
+       01 CHGRPT-SUMMARY3.
+           03                    PIC X(33)   VALUE
+               'NUMBER OF UNMATCHED TRANSACTIONS:'.
+           03 CR-UNMATCHED-COUNT  PIC ZZZZZZ9.
+
+      * VARIABLE TO STORE TODAY'S DATE
+       01 CURRENT-DATE          PIC 999999.
+
+      * SWITCHES TO FLAG END OF FILE ON EACH SORTED FILE - SEE
+      * 9100-READ-MASTER AND 9200-READ-TRANS
+       01 MISC.
+           03 MASTER-EOF-SW      PIC X(1)    VALUE 'N'.
+               88 MASTER-AT-EOF              VALUE 'Y'.
+           03 TRANS-EOF-SW       PIC X(1)    VALUE 'N'.
+               88 TRANS-AT-EOF                VALUE 'Y'.
+
+      * COUNTERS FOR THE CHANGE REPORT SUMMARY - SEE
+      * 6000-PRINT-SUMMARY
+       01 MISC2.
+           03 MASTER-COUNT        PIC 9(7)     VALUE ZEROS.
+           03 CHANGE-COUNT        PIC 9(7)     VALUE ZEROS.
+           03 UNMATCHED-COUNT     PIC 9(7)     VALUE ZEROS.
+
+      ************************************************************
+      *      START OF PROCEDURE DIVISION                         *
+      ************************************************************
+       PROCEDURE DIVISION.
+
+
+      ************************************************************
+      *      000-MAINLINE SORTS THE MASTER AND THE TRANSACTION   *
+      *      FILE INTO I-EMPID SEQUENCE, MATCH-MERGES THEM IN     *
+      *      1000-MATCH-LOOP TO APPLY THE RATE CHANGES, AND       *
+      *      WRITES THE UPDATED MASTER AND THE CHANGE REPORT      *
+      ************************************************************
+       000-MAINLINE.
+           SORT MASTER-SORT-FILE
+               ON ASCENDING KEY MSRT-EMPID
+               USING RAW-MASTER-FILE
+               GIVING SORTED-MASTER-FILE.
+           SORT TRANS-SORT-FILE
+               ON ASCENDING KEY TSRT-EMPID
+               USING RAW-TRANS-FILE
+               GIVING SORTED-TRANS-FILE.
+           OPEN INPUT SORTED-MASTER-FILE
+                INPUT SORTED-TRANS-FILE
+                OUTPUT MASTER-OUT-FILE
+                OUTPUT CHANGE-RPT-FILE.
+           PERFORM 5000-PRINT-HEAD.
+           PERFORM 9100-READ-MASTER.
+           PERFORM 9200-READ-TRANS.
+           PERFORM 1000-MATCH-LOOP
+               UNTIL (MASTER-AT-EOF) AND (TRANS-AT-EOF).
+           PERFORM 6000-PRINT-SUMMARY.
+           CLOSE SORTED-MASTER-FILE
+               SORTED-TRANS-FILE
+               MASTER-OUT-FILE
+               CHANGE-RPT-FILE.
+           STOP RUN.
+
+
+      ************************************************************
+      *      1000-MATCH-LOOP COMPARES THE CURRENT SORTED MASTER   *
+      *      RECORD'S EMPID AGAINST THE CURRENT SORTED            *
+      *      TRANSACTION'S EMPID AND TAKES THE CLASSIC MATCH-     *
+      *      MERGE BRANCH FOR THE LOWER KEY - A MASTER RECORD     *
+      *      WITH NO TRANSACTION PASSES THROUGH UNCHANGED, A      *
+      *      TRANSACTION WITH NO MASTER RECORD IS REPORTED AS     *
+      *      UNMATCHED, AND A MATCHING PAIR GETS THE RATE CHANGE  *
+      *      APPLIED. AN EXHAUSTED FILE IS CHECKED VIA ITS OWN     *
+      *      AT-EOF SWITCH FIRST, RATHER THAN A HIGH-EMPID         *
+      *      SENTINEL VALUE, SINCE EMPID IS A FULL PIC 9(7) AND    *
+      *      9999999 IS ITSELF A VALID EMPID                       *
+      ************************************************************
+       1000-MATCH-LOOP.
+           IF (MASTER-AT-EOF) THEN
+               PERFORM 1200-WRITE-UNMATCHED-TRANS
+               PERFORM 9200-READ-TRANS
+           ELSE
+               IF (TRANS-AT-EOF) THEN
+                   PERFORM 1100-WRITE-MASTER-UNCHANGED
+                   PERFORM 9100-READ-MASTER
+               ELSE
+                   IF (MSTR-EMPID < TR-EMPID) THEN
+                       PERFORM 1100-WRITE-MASTER-UNCHANGED
+                       PERFORM 9100-READ-MASTER
+                   ELSE
+                       IF (TR-EMPID < MSTR-EMPID) THEN
+                           PERFORM 1200-WRITE-UNMATCHED-TRANS
+                           PERFORM 9200-READ-TRANS
+                       ELSE
+                           PERFORM 1300-APPLY-RATE-CHANGE
+                           PERFORM 9100-READ-MASTER
+                           PERFORM 9200-READ-TRANS
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+
+      ************************************************************
+      *      1100-WRITE-MASTER-UNCHANGED COPIES A MASTER RECORD   *
+      *      WITH NO MATCHING TRANSACTION STRAIGHT THROUGH TO     *
+      *      MASTER-OUT-FILE WITH NO RATE CHANGE                  *
+      ************************************************************
+       1100-WRITE-MASTER-UNCHANGED.
+           ADD 1 TO MASTER-COUNT
+           WRITE MASTER-OUT-REC FROM MSTR-DATA.
+
+
+      ************************************************************
+      *      1200-WRITE-UNMATCHED-TRANS REPORTS A TRANSACTION     *
+      *      WHOSE EMPID DOES NOT APPEAR IN THE MASTER FILE,      *
+      *      INSTEAD OF SILENTLY DROPPING IT                      *
+      ************************************************************
+       1200-WRITE-UNMATCHED-TRANS.
+           ADD 1 TO UNMATCHED-COUNT
+           MOVE TR-EMPID          TO UM-EMPID
+           MOVE TR-NEW-RATE       TO UM-NEW-RATE
+           WRITE CHGRPT-REC FROM CHGRPT-UNMATCHED
+               AFTER ADVANCING 1 LINE.
+
+
+      ************************************************************
+      *      1300-APPLY-RATE-CHANGE MATCHES A TRANSACTION TO ITS  *
+      *      MASTER RECORD, PRINTS THE OLD AND NEW RATE ON THE    *
+      *      CHANGE REPORT, UPDATES MSTR-EMPRATE, AND WRITES THE  *
+      *      UPDATED MASTER RECORD TO MASTER-OUT-FILE              *
+      ************************************************************
+       1300-APPLY-RATE-CHANGE.
+           ADD 1 TO MASTER-COUNT
+           ADD 1 TO CHANGE-COUNT
+           MOVE MSTR-EMPID        TO CR-EMPID
+           MOVE MSTR-LNAME        TO CR-LNAME
+           MOVE MSTR-FNAME        TO CR-FNAME
+           MOVE MSTR-EMPRATE      TO CR-OLD-RATE
+           MOVE TR-NEW-RATE       TO CR-NEW-RATE
+           WRITE CHGRPT-REC FROM CHGRPT-DETAIL
+               AFTER ADVANCING 1 LINE
+           MOVE TR-NEW-RATE       TO MSTR-EMPRATE
+           WRITE MASTER-OUT-REC FROM MSTR-DATA.
+
+
+      ************************************************************
+      *      5000-PRINT-HEAD PRINTS THE CHANGE REPORT HEADING     *
+      *      LINES AT THE TOP OF THE RUN                          *
+      ************************************************************
+       5000-PRINT-HEAD.
+           ACCEPT CURRENT-DATE FROM DATE
+           MOVE CURRENT-DATE      TO CHGRPT-DATE
+           WRITE CHGRPT-REC FROM CHGRPT-HEADING1
+               AFTER ADVANCING 1 LINE
+           WRITE CHGRPT-REC FROM CHGRPT-HEADING2
+               AFTER ADVANCING 2 LINE
+           MOVE SPACES TO CHGRPT-REC
+           WRITE CHGRPT-REC
+               AFTER ADVANCING 1 LINE.
+
+
+      ************************************************************
+      *      6000-PRINT-SUMMARY PRINTS THE COUNT OF MASTER         *
+      *      RECORDS READ, RATE CHANGES APPLIED, AND UNMATCHED     *
+      *      TRANSACTIONS AT THE END OF THE RUN                   *
+      ************************************************************
+       6000-PRINT-SUMMARY.
+           MOVE MASTER-COUNT      TO CR-MASTER-COUNT
+           MOVE CHANGE-COUNT      TO CR-CHANGE-COUNT
+           MOVE UNMATCHED-COUNT   TO CR-UNMATCHED-COUNT
+           MOVE SPACES TO CHGRPT-REC
+           WRITE CHGRPT-REC
+               AFTER ADVANCING 1 LINE
+           WRITE CHGRPT-REC FROM CHGRPT-SUMMARY1
+               AFTER ADVANCING 1 LINE
+           WRITE CHGRPT-REC FROM CHGRPT-SUMMARY2
+               AFTER ADVANCING 1 LINE
+           WRITE CHGRPT-REC FROM CHGRPT-SUMMARY3
+               AFTER ADVANCING 1 LINE.
+
+
+      ************************************************************
+      *      9100-READ-MASTER READS ONE RECORD FROM THE SORTED    *
+      *      MASTER FILE - AT END IT SETS MASTER-AT-EOF, WHICH     *
+      *      1000-MATCH-LOOP CHECKS BEFORE EVER COMPARING EMPIDS   *
+      *      SO AN EXHAUSTED MASTER FILE NEVER MATCHES AGAINST A   *
+      *      REMAINING TRANSACTION                                 *
+      ************************************************************
+       9100-READ-MASTER.
+           READ SORTED-MASTER-FILE INTO MSTR-DATA
+                AT END
+                   SET MASTER-AT-EOF TO TRUE
+           END-READ.
+
+
+      ************************************************************
+      *      9200-READ-TRANS READS ONE RECORD FROM THE SORTED     *
+      *      TRANSACTION FILE - AT END IT SETS TRANS-AT-EOF,       *
+      *      WHICH 1000-MATCH-LOOP CHECKS BEFORE EVER COMPARING    *
+      *      EMPIDS SO AN EXHAUSTED TRANSACTION FILE NEVER         *
+      *      MATCHES AGAINST A REMAINING MASTER RECORD             *
+      ************************************************************
+       9200-READ-TRANS.
+           READ SORTED-TRANS-FILE INTO TRANS-DATA
+                AT END
+                   SET TRANS-AT-EOF TO TRUE
+           END-READ.
