@@ -1,422 +1,1768 @@
- IDENTIFICATION DIVISION.                                         
- PROGRAM-ID. PROG1.                                               
- AUTHOR. TIM PATRICK.                                             
- * ASSIGNMENT 2.                                                  
- ENVIRONMENT DIVISION.                                            
- CONFIGURATION SECTION.                                           
- INPUT-OUTPUT SECTION.                                            
- FILE-CONTROL.                                                    
-     SELECT INPUT-FILE   ASSIGN TO DA-S-INPUT.                    
-     SELECT REPORT-FILE  ASSIGN TO UR-S-REPORT.                   
- DATA DIVISION.                                                   
- FILE SECTION.                                                    
- FD INPUT-FILE                                                    
-     BLOCK CONTAINS 0 RECORDS                                     
-     LABEL RECORDS ARE STANDARD.                                  
- 01 INPUT-REC            PIC X(106).                              
- FD REPORT-FILE                                                   
-     LABEL RECORDS ARE OMITTED.                                   
- 01 PRNT-REC             PIC X(125).                              
- WORKING-STORAGE SECTION.                                         
-***********************************************************       
-*      LAYOUT FOR THE INPUT FILE                          *       
-*      TO STORE EACH VALUE RESPECTIVELY                   *       
-***********************************************************       
-* READ THE EMPLOYEES DATA AND ASSIGN IT TO NEW VARIABLES          
- 01 INPUT-DATA.                                                   
-     03 I-EMPID          PIC 9(7).                                
-     03 I-LNAME          PIC X(15).                               
-     03 I-FNAME          PIC X(15).                               
-     03 I-EMPTYPE        PIC 9(2).                                
-     03 I-TITLE          PIC X(17).                               
-     03 I-SSN.                                                    
-        05 I-SSN1        PIC 999.                                 
-        05 I-SSN2        PIC 99.                                  
-        05 I-SSN3        PIC 9999.                                
-     03 FILLER           PIC X(24)    VALUE SPACES.               
-     03 I-DATE           PIC 9(8).                                
-     03 FILLER           PIC X(2)     VALUE SPACES.               
-     03 I-EMPRATE        PIC 9999V99.                             
-     03 I-EMPSTATUS      PIC X(1).                                
-                                                                  
-                                                                  
-***********************************************************       
-*    LAYOUT FOR THE OUTPUT DATA LINE OF REPORT PRINTING   *       
-*    FOR RETRIVED EMPLOYEE DATA                           *       
-***********************************************************       
-* PRINT THE FORMATTED TABLE BODY USING THE EMPLOYEES DATE         
- 01 PRNT-DATA1.                                                   
-     03 L-SSN.                                                    
-        05 L-SSN1        PIC 999.                                 
-        05 DASH          PIC X VALUE '-'.                         
-        05 L-SSN2        PIC 99.                                  
-        05 DASH          PIC X VALUE '-'.                         
-        05 L-SSN3        PIC 9999.                                
-     03 FILLER           PIC X(1)    VALUE SPACES.                
-     03 L-LNAME          PIC X(15).                               
-     03 FILLER           PIC X(1)    VALUE SPACES.                
-     03 L-FNAME          PIC X(15).                               
-     03 FILLER           PIC X(1)    VALUE SPACES.                
-     03 L-EMPID          PIC 9(7).                                
-     03 FILLER           PIC X(1)    VALUE SPACES.                
-     03 L-TITLE          PIC X(17).                               
-     03 FILLER           PIC X(1)    VALUE SPACES.                
-     03 L-EMPTYPE        PIC Z9.                                  
-     03 FILLER           PIC X(3)    VALUE SPACES.                
-     03 L-DATE           PIC 99/99/9999.                          
-     03 FILLER           PIC X(1)    VALUE SPACES.                
-     03 L-EMPRATE        PIC Z,ZZ9.99.                            
-     03 FILLER           PIC X(1)    VALUE SPACES.                
-     03 L-EMPSTATUS      PIC X(1).                                
-                                                                  
-                                                                  
-************************************************************      
-*      LAYOUT FOR THE HEADING LINES OF REPORT PRNTING      *      
-*      INCLUDING THE COLUMN NAMES AND TABLE TITLE          *      
-************************************************************      
-* PRINT THE FIRST LINE OF THE TABLE HEADER                        
- 01 PRNT-HEADING1.                                                
-     03 REPORT-DATE      PIC 99/99/99.                            
-     03                  PIC X(20) VALUE SPACES.                  
-     03         PIC X(28) VALUE 'THE BEST IS YET TO COME, INC'.   
-     03                  PIC X(15) VALUE SPACES.                  
-     03                  PIC X(5) VALUE 'PAGE '.                  
-     03 REPORT-PAGE      PIC ZZ9.                                 
-* PRINT THE SECOND LINE OF THE TABLE HEADER                       
- 01 PRNT-HEADING2.                                                
-     03                  PIC X(17) VALUE SPACES.                  
-     03         PIC X(31) VALUE 'EMPLOYEE CLASSIFICATION AND PAY'.
-* PRINT THE COLUMN NAMES OF THE TABLE                             
- 01 PRNT-HEADING3.                                                
-     03                  PIC X(3)  VALUE 'SSN'.                   
-     03                  PIC X(9)  VALUE SPACES.                  
-     03                  PIC X(4)  VALUE 'LAST'.                  
-     03                  PIC X(12) VALUE SPACES.                  
-     03                  PIC X(5)  VALUE 'FIRST'.                 
-     03                  PIC X(11) VALUE SPACES.                  
-     03                  PIC X(6)  VALUE 'EMP ID'.                
-     03                  PIC X(2)  VALUE SPACES.                  
-     03                  PIC X(5)  VALUE 'TITLE'.                 
-     03                  PIC X(13) VALUE SPACES.                  
-     03                  PIC X(4)  VALUE 'TYPE'.                  
-     03                  PIC X(1)  VALUE SPACES.                  
-     03                  PIC X(4)  VALUE 'DATE'.                  
-     03                  PIC X(7)  VALUE SPACES.                  
-     03                  PIC X(4)  VALUE 'RATE'.                  
-     03                  PIC X(5)  VALUE SPACES.                  
-     03                  PIC X(2)  VALUE 'ST'.                    
- 01 MISC.                                                         
-                                                                  
-                                                                  
-************************************************************      
-*    LAYOUT FOR THE PAYMENT TENDENCY OF THE EMPLOYEE DATA  *      
-*        - THE NUMBER OF HOURLY OR SALARIED EMPLOYEES      *      
-*        - THE AVERAGE PAYMENT RATE OF EACH                *      
-************************************************************      
-* PRINT THE FIRST LINE OF THE PAYMENT ANALYSIS                    
- 01 PRNT-PAYMENT1.                                                
-     03       PIC X(33) VALUE 'NUMBER OF EMPLOYEE RECORDS READ:'. 
-     03 FILLER           PIC X(1)    VALUE SPACES.                
-     03 REPORT-TOTAL     PIC ZZ9.                                 
-* PRINT THE SECOND LINE OF THE PAYMENT ANALYSIS                   
- 01 PRNT-PAYMENT2.                                                
-     03       PIC X(28) VALUE 'NUMBER OF HOURLY EMPLOYEES:'.      
-     03 FILLER           PIC X(6)    VALUE SPACES.                
-     03 REPORT-STATUS-H  PIC ZZ9.                                 
-     03 FILLER           PIC X(5)    VALUE SPACES.                
-     03       PIC X(21) VALUE 'AVERAGE HOURLY RATE:'.             
-     03 FILLER           PIC X(6)    VALUE SPACES.                
-     03 REPORT-HOURLY-RATE    PIC $Z9.99.                         
-     03 FILLER           PIC X(21)    VALUE SPACES.               
-* PRINT THE THIRD LINE OF THE PAYMENT ANALYSIS                    
- 01 PRNT-PAYMENT3.                                                
-     03       PIC X(30) VALUE 'NUMBER OF SALARIED EMPLOYEES:'.    
-     03 FILLER           PIC X(4)    VALUE SPACES.                
-     03 REPORT-STATUS-S  PIC ZZ9.                                 
-     03 FILLER           PIC X(5)    VALUE SPACES.                
-     03       PIC X(23) VALUE 'AVERAGE SALARIED RATE:'.           
-     03 FILLER           PIC X(1)    VALUE SPACES.                
-     03 REPORT-SALARIED-RATE  PIC $Z,ZZ9.99.                      
-     03 FILLER           PIC X(21)    VALUE SPACES.               
-                                                                  
-************************************************************      
-*    LAYOUT FOR THE NUMBER OF EACH EMPLOYEE TYPE           *      
-*     OF THE EMPLOYEE DATA                                 *      
-*        - EMPLOYEE TYPE: 1-10                             *      
-************************************************************      
-* PRINT THE NUMBERS OF EACH EMPLOYEE TYPE, FROM 1 TO 5            
- 01 PRNT-NUM-EMPTYPE1.                                            
-     03                  PIC X(7)    VALUE 'TYPE 1:'.             
-     03 FILLER           PIC X(1)    VALUE SPACES.                
-     03 OUTPUT-TYPE1     PIC ZZ9.                                 
-     03 FILLER           PIC X(5)    VALUE SPACES.                
-     03                  PIC X(7)    VALUE 'TYPE 2:'.             
-     03 FILLER           PIC X(1)    VALUE SPACES.                
-     03 OUTPUT-TYPE2     PIC ZZ9.                                 
-     03 FILLER           PIC X(5)    VALUE SPACES.                
-     03                  PIC X(7)    VALUE 'TYPE 3:'.             
-     03 FILLER           PIC X(1)    VALUE SPACES.                
-     03 OUTPUT-TYPE3     PIC ZZ9.                                 
-     03 FILLER           PIC X(5)    VALUE SPACES.                
-     03                  PIC X(7)    VALUE 'TYPE 4:'.             
-     03 FILLER           PIC X(1)    VALUE SPACES.                
-     03 OUTPUT-TYPE4     PIC ZZ9.                                 
-     03 FILLER           PIC X(5)    VALUE SPACES.                
-     03                  PIC X(7)    VALUE 'TYPE 5:'.             
-     03 FILLER           PIC X(1)    VALUE SPACES.                
-     03 OUTPUT-TYPE5     PIC ZZ9.                                 
-     03 FILLER           PIC X(5)    VALUE SPACES.                
-* PRINT THE NUMBERS OF EACH EMPLOYEE TYPE, FROM 6 TO 10           
- 01 PRNT-NUM-EMPTYPE2.                                            
-     03                  PIC X(7)    VALUE 'TYPE 6:'.             
-     03 FILLER           PIC X(1)    VALUE SPACES.                
-     03 OUTPUT-TYPE6     PIC ZZ9.                                 
-     03 FILLER           PIC X(5)    VALUE SPACES.                
-     03                  PIC X(7)    VALUE 'TYPE 7:'.             
-     03 FILLER           PIC X(1)    VALUE SPACES.                
-     03 OUTPUT-TYPE7     PIC ZZ9.                                 
-     03 FILLER           PIC X(5)    VALUE SPACES.                
-     03                  PIC X(7)    VALUE 'TYPE 8:'.             
-     03 FILLER           PIC X(1)    VALUE SPACES.                
-     03 OUTPUT-TYPE8     PIC ZZ9.                                 
-     03 FILLER           PIC X(5)    VALUE SPACES.                
-     03                  PIC X(7)    VALUE 'TYPE 9:'.             
-     03 FILLER           PIC X(1)    VALUE SPACES.                
-     03 OUTPUT-TYPE9     PIC ZZ9.                                 
-     03 FILLER           PIC X(5)    VALUE SPACES.                
-     03                  PIC X(8)    VALUE 'TYPE 10:'.            
-     03 OUTPUT-TYPE10    PIC ZZ9.                                 
-     03 FILLER           PIC X(50)    VALUE SPACES.               
-                                                                  
-                                                                  
-************************************************************      
-*      END OF FILE (EOF) SWITCHES                          *      
-*    0=NOT AT EOF       1=AT EOF                           *      
-*                                                          *      
-*    DECLARE VARIABLES FOR CALCULATION AS BELOW            *      
-*        - PRINT TODAY'S DATE                              *      
-*        - COUNT THE ROWS OF THE TABLE                     *      
-*        - CALCULATE THE AVERAGE PAYMENT                   *      
-************************************************************      
-     03 EOF-I            PIC 9       VALUE 0.                     
-                                                                  
-* VARIABLE TO STORE THE DATE                                      
-     03 CURRENT-DATE     PIC 999999.                              
-                                                                  
-* VARIABLES TO PRINT THE PAGE UMBER AND COUNT THE TABLE ROWS      
-     03 PAGE-NUMBER      PIC 999     VALUE 0.                     
-     03 LINE-COUNT       PIC 99      VALUE 0.                     
-     03 TOTAL-RECORDS    PIC 999 VALUE ZEROS.                     
-                                                                  
-* VARIABLES TO COUNT EACH EMPLOYEE TYPE                           
-     03 TYPE-COUNT OCCURS 10 TIMES PIC 999 VALUE ZEROS.           
-     03 COUNT-S          PIC 999 VALUE 0.                         
-     03 COUNT-H          PIC 999 VALUE 0.                         
-                                                                  
-* VARIABLES FOR THE PAYMENT CALCULATION                           
-     03 HOURLY-RATE      PIC 99V99 VALUE ZEROS.                   
-     03 SALARIED-RATE    PIC 9999V99 VALUE ZEROS.                 
-     03 HOURLY-TOTAL     PIC 99999V99 VALUE ZEROS.                
-     03 SALARIED-TOTAL   PIC 99999V99 VALUE ZEROS.                
-                                                                  
-                                                                  
-************************************************************      
-*      START OF PROCEDURE DIVISION                         *      
-************************************************************      
- PROCEDURE DIVISION.                                              
-                                                                  
-                                                                  
-************************************************************      
-* THE MAINLINE IS RESPONSIBILE FOR THE FLOW OF THE LOGIC   *      
-* ALL MAIN PROCEDURES SHOULD BE CALLED FROM THE MAIN       *      
-* EVERY PROCEDURE (PARAGRAPH) MUST BE DOCUMENTED           *      
-************************************************************      
- 000-MAINLINE.                                                    
-     OPEN INPUT INPUT-FILE                                        
-          OUTPUT REPORT-FILE.                                     
-     PERFORM 9000-READ-INPUT.                                     
-     PERFORM 5000-PRINT-HEAD.                                     
-     PERFORM 1000-LOOP                                            
-         UNTIL EOF-I = 1.                                         
-     PERFORM 6000-PRINT-PAYMENT.                                  
-     PERFORM 7000-PRNT-NUM-EMPTYPE.                               
-     CLOSE INPUT-FILE                                             
-         REPORT-FILE.                                             
-     STOP RUN.                                                    
-                                                                  
-                                                                  
-************************************************************      
-*      1000-LOOP CALLS 1600-PRINT-NAMES WHICH IS           *      
-*      RESPONSIBLE FOR MOVING DATA TO PRINT LINE           *      
-*      AND THEN PRINTING                                   *      
-*      IT NEXT CALLS 9000-READ-INPUT WHICH WILL READ       *      
-*      THE NEXT RECORD INTO THE STRUCTURE FOR PROCESSING   *      
-************************************************************      
-* HANDLE THE TABLE BODY PART                                      
- 1000-LOOP.                                                       
-     PERFORM 1600-PRINT-NAMES.                                    
-     PERFORM 2000-COUNT-EMPTYPE.                                  
-     PERFORM 3000-COUNT-HS.                                       
-     PERFORM 9000-READ-INPUT.                                     
-                                                                  
-                                                                  
-************************************************************      
-*      1600-PRINT-NAMES WILL MOVE NECESSARY FIELDS TO THE  *      
-*      PRINT STRUCTURE IN WORKING-STORAGE ASD THEN IT WILL *      
-*      PRINT THE INFORMATION                               *      
-*                                                          *      
-*      IF IT READS 10 ROWS, START THE NEXT PAGE AND        *      
-*      PRINT THE FOLLOWING ROWS AFTER THE HEADLINE         *      
-************************************************************      
- 1600-PRINT-NAMES.                                                
-* ONCE IT READS 10 ROWS, RESET THE COUNTER AND START NEW PAGE     
-     COMPUTE LINE-COUNT = LINE-COUNT + 1                          
-     IF (10 < LINE-COUNT) THEN                                    
-         PERFORM 5000-PRINT-HEAD                                  
-         COMPUTE LINE-COUNT = 1                                   
-     END-IF                                                       
-                                                                  
-* COPY AND PASTE THE VARIABLES TO PRINT                           
-     MOVE I-EMPID         TO L-EMPID                              
-     MOVE I-LNAME         TO L-LNAME                              
-     MOVE I-FNAME         TO L-FNAME                              
-     MOVE I-EMPTYPE       TO L-EMPTYPE                            
-     MOVE I-TITLE         TO L-TITLE                              
-     MOVE I-SSN1          TO L-SSN1                               
-     MOVE I-SSN2          TO L-SSN2                               
-     MOVE I-SSN3          TO L-SSN3                               
-     MOVE I-DATE          TO L-DATE                               
-     MOVE I-EMPRATE       TO L-EMPRATE                            
-     MOVE I-EMPSTATUS     TO L-EMPSTATUS                          
-                                                                  
-* PRINT THE RETRIEVED DATA ON THE TABLE BODY                      
-     WRITE PRNT-REC FROM PRNT-DATA1                               
-           AFTER ADVANCING 1 LINE.                                
-                                                                  
-************************************************************      
-*      2000-COUNT-EMPTYPE COUNTS THE NUMBERS OF            *      
-*      EACH EMPLOYEE TYPE TO PRINT THEM ON THE FOOTER      *      
-************************************************************      
- 2000-COUNT-EMPTYPE.                                              
-* COUNT THE NUM OF EMPLOYEES BY ADDING 1 EVERY EMPLOYEE           
-     ADD 1 TO TOTAL-RECORDS                                       
-     ADD 1 TO TYPE-COUNT(I-EMPTYPE)                               
-                                                                  
-* COUNT THE PROPER OUTPUT-TYPE BASED ON THE VAL OF I-EMPTYPE      
-     MOVE TYPE-COUNT(1)   TO OUTPUT-TYPE1                         
-     MOVE TYPE-COUNT(2)   TO OUTPUT-TYPE2                         
-     MOVE TYPE-COUNT(3)   TO OUTPUT-TYPE3                         
-     MOVE TYPE-COUNT(4)   TO OUTPUT-TYPE4                         
-     MOVE TYPE-COUNT(5)   TO OUTPUT-TYPE5                         
-     MOVE TYPE-COUNT(6)   TO OUTPUT-TYPE6                         
-     MOVE TYPE-COUNT(7)   TO OUTPUT-TYPE7                         
-     MOVE TYPE-COUNT(8)   TO OUTPUT-TYPE8                         
-     MOVE TYPE-COUNT(9)   TO OUTPUT-TYPE9                         
-     MOVE TYPE-COUNT(10)  TO OUTPUT-TYPE10.                       
-                                                                  
-************************************************************      
-*      3000-COUNT-HS COUNTS THE NUMBERS OF                 *      
-*      HOURLY OR SALARIED EMPLOYEES TO PRINT THEM          *      
-*      ON THE FOOTERF, AND CALCULATES THE TOTAL PAYMENT    *      
-************************************************************      
- 3000-COUNT-HS.                                                   
-* COUNT EACH EMPLOYEE STATUS AND THE TOTAL PAYMENT                
-     IF (I-EMPSTATUS = 'H') THEN                                  
-         ADD 1 TO COUNT-H                                         
-         COMPUTE HOURLY-TOTAL = HOURLY-TOTAL + I-EMPRATE          
-     ELSE                                                         
-         ADD 1 TO COUNT-S                                         
-         COMPUTE SALARIED-TOTAL = SALARIED-TOTAL + I-EMPRATE      
-     END-IF                                                       
-                                                                  
-* COPY AND PASTE THE VARIABLES TO PRINT                           
-     MOVE COUNT-H         TO REPORT-STATUS-H                      
-     MOVE COUNT-S         TO REPORT-STATUS-S.                     
-                                                                  
-************************************************************      
-*      5000-PRINT-HEAD PRINTS A HEADER LINE                *      
-*      AFTER IT MOVES TO A NEW PAGE, INCLUDING TODAY'S     *      
-*      DATE AND THE PAGE NUMBER OF EACH PAGE               *      
-************************************************************      
- 5000-PRINT-HEAD.                                                 
-* CALL DATE FUNCTION AND ASSIGN IT TO THE VARIABLE                
-     ACCEPT CURRENT-DATE FROM DATE                                
-     MOVE CURRENT-DATE    TO REPORT-DATE                          
-                                                                  
-* COUNT THE PAGE NUMBER BY ADDING 1 EVERY NEW PAGE                
-     COMPUTE PAGE-NUMBER = PAGE-NUMBER + 1                        
-     MOVE PAGE-NUMBER     TO REPORT-PAGE                          
-                                                                  
-* PRINT THE TABLE HEADER                                          
-* ADD EXTRA LINES BEFORE EACH PAGE EXCEPT THE FIRST PAGE          
-     IF (1 < PAGE-NUMBER) THEN                                    
-         MOVE SPACES TO PRNT-REC                                  
-         WRITE PRNT-REC                                           
-             AFTER ADVANCING 1 LINE                               
-         WRITE PRNT-REC                                           
-             AFTER ADVANCING 1 LINE                               
-     END-IF                                                       
-                                                                  
-     WRITE PRNT-REC FROM PRNT-HEADING1                            
-           AFTER ADVANCING 2 LINE                                 
-     WRITE PRNT-REC FROM PRNT-HEADING2                            
-           AFTER ADVANCING PAGE                                   
-     WRITE PRNT-REC FROM PRNT-HEADING3                            
-           AFTER ADVANCING PAGE                                   
-     MOVE SPACES TO PRNT-REC                                      
-     WRITE PRNT-REC                                               
-           AFTER ADVANCING 1 LINE.                                
-                                                                  
-************************************************************      
-*      6000-PRINT-PAYMENT CALCULATES THE AVERAGE PAYMENT   *      
-*      AND PRINTS IT ON THE TABLE FOOTER                   *      
-*          - THE NUMBER OF EMPLOYEES                       *      
-*          - THE NUMBER OF EMPLOYEES PER EMPLOYEE STATUS   *      
-*          - THE AVERAGE PEYMENT RATE PER EMPLOYEE STATUS  *      
-************************************************************      
- 6000-PRINT-PAYMENT.                                              
-* CALCULATE THE AVERAGE PAYMENT PER EMPLOYEE STATUS               
-     COMPUTE HOURLY-RATE = HOURLY-TOTAL / COUNT-H                 
-     COMPUTE SALARIED-RATE = SALARIED-TOTAL / COUNT-S             
-     MOVE TOTAL-RECORDS   TO REPORT-TOTAL                         
-     MOVE HOURLY-RATE     TO REPORT-HOURLY-RATE                   
-     MOVE SALARIED-RATE   TO REPORT-SALARIED-RATE                 
-                                                                  
-* PRINT THE PAYMENT TENDENCY ON THE TABLE FOOTER                  
-     MOVE SPACES TO PRNT-REC                                      
-     WRITE PRNT-REC                                               
-           AFTER ADVANCING 1 LINE                                 
-     WRITE PRNT-REC FROM PRNT-PAYMENT1                            
-           AFTER ADVANCING PAGE                                   
-     WRITE PRNT-REC FROM PRNT-PAYMENT2                            
-           AFTER ADVANCING PAGE                                   
-     WRITE PRNT-REC FROM PRNT-PAYMENT3                            
-           AFTER ADVANCING PAGE                                   
-     MOVE SPACES TO PRNT-REC                                      
-     WRITE PRNT-REC                                               
-           AFTER ADVANCING 1 LINE.                                
-                                                                  
-************************************************************      
-*      7000-PRNT-NUM-EMPTYPE PRINTS THE NUMBER OF EACH     *      
-*      EMPLOYEE TYPE AT THE VERY LAST OF THE TABLE         *      
-************************************************************      
- 7000-PRNT-NUM-EMPTYPE.                                           
-* PRINT THE NUMBER OF EMPLOYEE TYPES ON THE TABLE FOOTER          
-     WRITE PRNT-REC FROM PRNT-NUM-EMPTYPE1                        
-           AFTER ADVANCING PAGE                                   
-     WRITE PRNT-REC FROM PRNT-NUM-EMPTYPE2                        
-           AFTER ADVANCING PAGE                                   
-     MOVE SPACES TO PRNT-REC                                      
-     WRITE PRNT-REC                                               
-           AFTER ADVANCING 1 LINE.                                
-                                                                  
-                                                                  
-************************************************************      
-*      9000-READ-INPUT READS A RECORD AT A TIME                   
-*      THE RECORD IS READ INTO THE STRUCTURE SET UP IN            
-*      WORKING STORAGE                                            
-************************************************************      
- 9000-READ-INPUT.                                                 
-* READ THE ORIGINAL EMPLOYEE DATA                                 
-     READ INPUT-FILE INTO INPUT-DATA                              
-          AT END MOVE 1 TO EOF-I.                                 
\ No newline at end of file
+       IDENTIFICATION DIVISION.                                         
+       PROGRAM-ID. PROG1.                                               
+       AUTHOR. TIM PATRICK.                                             
+      * ASSIGNMENT 2.                                                  
+       ENVIRONMENT DIVISION.                                            
+       CONFIGURATION SECTION.                                           
+       INPUT-OUTPUT SECTION.                                            
+       FILE-CONTROL.                                                    
+           SELECT INPUT-FILE   ASSIGN TO DA-S-INPUT.                    
+           SELECT REPORT-FILE  ASSIGN TO UR-S-REPORT.                   
+           SELECT EXCEPTION-FILE ASSIGN TO UR-S-EXCEPT.
+           SELECT SORT-FILE    ASSIGN TO SORTWK1.
+           SELECT SORTED-FILE  ASSIGN TO DA-S-SORTED.
+           SELECT EXTRACT-FILE ASSIGN TO DA-S-EXTRACT.
+           SELECT AUDIT-FILE   ASSIGN TO DA-S-AUDIT.
+           SELECT CHECKPOINT-FILE ASSIGN TO DA-S-CHKPT
+               FILE STATUS IS CHKPT-FILE-STATUS.
+           SELECT TREND-FILE   ASSIGN TO DA-S-TREND
+               FILE STATUS IS TREND-FILE-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO DA-S-RUNLOG
+               FILE STATUS IS RUNLOG-FILE-STATUS.
+           SELECT HR-CONTROL-FILE ASSIGN TO DA-S-HRCTL
+               FILE STATUS IS HRCTL-FILE-STATUS.
+       DATA DIVISION.                                                 
+       FILE SECTION.                                                    
+       FD INPUT-FILE                                                    
+           BLOCK CONTAINS 0 RECORDS                                     
+           LABEL RECORDS ARE STANDARD.                                  
+       01 INPUT-REC            PIC X(106).                              
+       FD REPORT-FILE                                                   
+           LABEL RECORDS ARE OMITTED.                                   
+       01 PRNT-REC             PIC X(145).
+      ***********************************************************
+      *    EXCEPTION-FILE LISTS ANY INPUT RECORD REJECTED BY    *
+      *    1100-VALIDATE-RECORD FOR AN OUT-OF-RANGE EMPTYPE OR  *
+      *    AN EMPSTATUS OTHER THAN H OR S                       *
+      ***********************************************************
+       FD EXCEPTION-FILE
+           LABEL RECORDS ARE OMITTED.
+       01 EXCPT-REC            PIC X(100).
+      ***********************************************************
+      *    SORT-FILE HOLDS EVERY RECORD THAT PASSED             *
+      *    1100-VALIDATE-RECORD WHILE PROG1 SORTS THE INPUT      *
+      *    INTO I-EMPTYPE SEQUENCE FOR THE GROUPED BODY REPORT   *
+      *    PRODUCED BY 1600-PRINT-NAMES - SORTED-FILE THEN       *
+      *    HOLDS THE SORTED RESULT FOR 9000-READ-INPUT TO READ   *
+      ***********************************************************
+       SD SORT-FILE.
+       01 SORT-REC.
+           03 SRT-EMPID        PIC 9(7).
+           03 SRT-LNAME        PIC X(15).
+           03 SRT-FNAME        PIC X(15).
+           03 SRT-EMPTYPE      PIC 9(2).
+           03 SRT-TITLE        PIC X(17).
+           03 SRT-SSN.
+              05 SRT-SSN1      PIC 999.
+              05 SRT-SSN2      PIC 99.
+              05 SRT-SSN3      PIC 9999.
+           03 SRT-DEDUCTIONS.
+              05 SRT-DEDUCT OCCURS 3 TIMES.
+                 07 SRT-DEDUCT-CODE    PIC X(2).
+                 07 SRT-DEDUCT-AMOUNT  PIC 9999V99.
+           03 SRT-DATE         PIC 9(8).
+           03 FILLER           PIC X(2).
+           03 SRT-EMPRATE      PIC 9999V99.
+           03 SRT-EMPSTATUS    PIC X(1).
+       FD SORTED-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01 SRTD-REC             PIC X(106).
+      ***********************************************************
+      *    EXTRACT-FILE IS A FIXED-WIDTH, MACHINE-READABLE COPY  *
+      *    OF THE KEY FIELDS FROM EACH VALID ROW OF THE BODY     *
+      *    REPORT, WRITTEN ALONGSIDE IT BY 1600-PRINT-NAMES      *
+      ***********************************************************
+       FD EXTRACT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01 EXTR-REC             PIC X(46).
+      ***********************************************************
+      *    AUDIT-FILE IS A RESTRICTED, SEPARATELY LABELED COPY   *
+      *    OF THE BODY REPORT, CARRYING THE SAME HEADINGS AND    *
+      *    PER-EMPLOYEE DATA LINE AS REPORT-FILE BUT WITH THE    *
+      *    FULL, UNMASKED SSN - THE BODY REPORT ITSELF (PRNT-REC)*
+      *    IS THE GENERAL-DISTRIBUTION COPY AND ONLY EVER SHOWS  *
+      *    A MASKED SSN. AUDIT-FILE PAGINATES ON ITS OWN 10-LINE *
+      *    COUNTER, INDEPENDENT OF REPORT-FILE'S EMPTYPE GROUP   *
+      *    BREAKS, SO ITS PAGE BREAKS DO NOT LAND ON THE SAME    *
+      *    ROWS AS REPORT-FILE'S, AND IT DOES NOT CARRY THE      *
+      *    PER-GROUP SUBTOTAL LINE 1650-PRINT-GROUP-SUBTOTAL     *
+      *    WRITES TO REPORT-FILE                                 *
+      ***********************************************************
+       FD AUDIT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01 AUDT-REC             PIC X(145).
+      ***********************************************************
+      *    CHECKPOINT-FILE HOLDS A SNAPSHOT OF 1000-LOOP'S        *
+      *    RUNNING ACCUMULATORS AND THE NUMBER OF SORTED-FILE     *
+      *    RECORDS ALREADY PROCESSED, SAVED AFTER EVERY RECORD BY *
+      *    1720-SAVE-CHECKPOINT SO A RUN THAT STOPS PARTWAY       *
+      *    THROUGH A LARGE INPUT FILE CAN BE RESTARTED BY         *
+      *    1700-CHECK-RESTART WITHOUT REPRINTING OR SKIPPING ANY  *
+      *    ROW ALREADY WRITTEN TO REPORT-FILE/EXTRACT-FILE/       *
+      *    AUDIT-FILE                                             *
+      ***********************************************************
+       FD CHECKPOINT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01 CHKPT-REC.
+           03 CHKPT-RECORDS-DONE    PIC 9(7).
+           03 CHKPT-TOTAL-RECORDS   PIC 9(7).
+           03 CHKPT-TYPE-COUNT OCCURS 10 TIMES PIC 9(7).
+           03 CHKPT-COUNT-H         PIC 9(7).
+           03 CHKPT-COUNT-S         PIC 9(7).
+           03 CHKPT-HOURLY-TOTAL    PIC 9(7)V99.
+           03 CHKPT-SALARIED-TOTAL  PIC 9(7)V99.
+           03 CHKPT-PAGE-NUMBER     PIC 9(5).
+           03 CHKPT-CURRENT-EMPTYPE PIC 9(2).
+           03 CHKPT-GROUP-COUNT     PIC 9(7).
+           03 CHKPT-GROUP-RATE-TOTAL PIC 9(7)V99.
+           03 CHKPT-LINE-COUNT      PIC 99.
+           03 CHKPT-REPORT-ROWS     PIC 9(7).
+           03 CHKPT-EXTRACT-ROWS    PIC 9(7).
+           03 CHKPT-AUDIT-ROWS      PIC 9(7).
+           03 CHKPT-FOOTER-STEP     PIC 9(1).
+           03 CHKPT-AUDIT-PAGE-NUM  PIC 9(5).
+           03 CHKPT-AUDIT-LINE-CNT  PIC 99.
+      ***********************************************************
+      *    TREND-FILE HOLDS UP TO THE LAST FIVE PERIODS' PAY      *
+      *    TOTALS, READ AT STARTUP BY 1900-LOAD-TREND-HISTORY     *
+      *    AND UPDATED BY 6200-UPDATE-TREND-HISTORY AFTER THIS    *
+      *    PERIOD'S PAYMENT ANALYSIS AT 6000-PRINT-PAYMENT SO     *
+      *    6100-PRINT-TREND-COMPARISON CAN SHOW HOW THIS PERIOD'S *
+      *    AVERAGE RATES COMPARE TO RECENT PRIOR PERIODS          *
+      ***********************************************************
+       FD TREND-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01 TREND-REC.
+           03 TR-RUN-DATE           PIC 9(6).
+           03 TR-COUNT-H            PIC 9(7).
+           03 TR-COUNT-S            PIC 9(7).
+           03 TR-HOURLY-RATE        PIC 9(5)V99.
+           03 TR-SALARIED-RATE      PIC 9(5)V99.
+      ***********************************************************
+      *    RUN-LOG-FILE IS A PERSISTENT LOG HOLDING ONE RECORD    *
+      *    PER COMPLETED RUN (RUN DATE AND THE RECORD/STATUS      *
+      *    COUNTS PRODUCED BY THAT RUN), APPENDED TO BY           *
+      *    6400-WRITE-RUN-LOG AFTER THE REPORT FINISHES           *
+      ***********************************************************
+       FD RUN-LOG-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01 RUNLOG-REC.
+           03 RL-RUN-DATE           PIC 9(6).
+           03 RL-TOTAL-RECORDS      PIC 9(7).
+           03 RL-COUNT-H            PIC 9(7).
+           03 RL-COUNT-S            PIC 9(7).
+      ***********************************************************
+      *    HR-CONTROL-FILE IS A SINGLE-RECORD CONTROL-TOTAL FEED  *
+      *    SUPPLIED BY HR FOR THIS RUN'S INPUT FILE - WHEN        *
+      *    PRESENT, 6300-RECONCILE-CONTROL-TOTALS COMPARES IT     *
+      *    AGAINST THE COUNTS THIS RUN ACTUALLY PRODUCED          *
+      ***********************************************************
+       FD HR-CONTROL-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01 HRCTL-REC.
+           03 HRCTL-TOTAL-RECORDS   PIC 9(7).
+           03 HRCTL-COUNT-H         PIC 9(7).
+           03 HRCTL-COUNT-S         PIC 9(7).
+       WORKING-STORAGE SECTION.
+      ***********************************************************       
+      *      LAYOUT FOR THE INPUT FILE                          *       
+      *      TO STORE EACH VALUE RESPECTIVELY                   *       
+      ***********************************************************       
+      * READ THE EMPLOYEES DATA AND ASSIGN IT TO NEW VARIABLES          
+       01 INPUT-DATA.                                                   
+           03 I-EMPID          PIC 9(7).                                
+           03 I-LNAME          PIC X(15).                               
+           03 I-FNAME          PIC X(15).                               
+           03 I-EMPTYPE        PIC 9(2).                                
+           03 I-TITLE          PIC X(17).                               
+           03 I-SSN.                                                    
+              05 I-SSN1        PIC 999.                                 
+              05 I-SSN2        PIC 99.                                  
+              05 I-SSN3        PIC 9999.                                
+      * PER-EMPLOYEE PAYROLL DEDUCTIONS - UP TO 3 CODE/AMOUNT PAIRS,
+      * PACKED INTO WHAT USED TO BE AN UNUSED 24-BYTE FILLER
+           03 I-DEDUCTIONS.
+              05 I-DEDUCT OCCURS 3 TIMES.
+                 07 I-DEDUCT-CODE      PIC X(2).
+                 07 I-DEDUCT-AMOUNT    PIC 9999V99.
+           03 I-DATE           PIC 9(8).
+           03 FILLER           PIC X(2)     VALUE SPACES.               
+           03 I-EMPRATE        PIC 9999V99.                             
+           03 I-EMPSTATUS      PIC X(1).                                
+
+
+      ***********************************************************       
+      *    LAYOUT FOR THE OUTPUT DATA LINE OF REPORT PRINTING   *       
+      *    FOR RETRIVED EMPLOYEE DATA                           *       
+      ***********************************************************       
+      * PRINT THE FORMATTED TABLE BODY USING THE EMPLOYEES DATE         
+       01 PRNT-DATA1.
+      * SSN IS MASKED ON THE GENERAL-DISTRIBUTION REPORT - ONLY THE
+      * LAST 4 DIGITS ARE SHOWN. SEE AUDIT-FILE FOR THE FULL SSN.
+           03 L-SSN.
+              05 L-SSN1        PIC X(3)  VALUE 'XXX'.
+              05 DASH          PIC X VALUE '-'.
+              05 L-SSN2        PIC X(2)  VALUE 'XX'.
+              05 DASH          PIC X VALUE '-'.
+              05 L-SSN3        PIC 9999.                                
+           03 FILLER           PIC X(1)    VALUE SPACES.                
+           03 L-LNAME          PIC X(15).                               
+           03 FILLER           PIC X(1)    VALUE SPACES.                
+           03 L-FNAME          PIC X(15).                               
+           03 FILLER           PIC X(1)    VALUE SPACES.                
+           03 L-EMPID          PIC 9(7).                                
+           03 FILLER           PIC X(1)    VALUE SPACES.                
+           03 L-TITLE          PIC X(17).                               
+           03 FILLER           PIC X(1)    VALUE SPACES.                
+           03 L-EMPTYPE        PIC X(17).
+           03 FILLER           PIC X(1)    VALUE SPACES.
+           03 L-DATE           PIC 99/99/9999.
+           03 FILLER           PIC X(1)    VALUE SPACES.                
+           03 L-EMPRATE        PIC Z,ZZ9.99.                            
+           03 FILLER           PIC X(1)    VALUE SPACES.                
+           03 L-EMPSTATUS      PIC X(1).
+           03 FILLER           PIC X(3)    VALUE SPACES.
+      * SIGNED SO A DEFICIT (DEDUCTIONS EXCEEDING THE RATE) PRINTS
+      * WITH A LEADING MINUS INSTEAD OF SHOWING AS A POSITIVE AMOUNT
+           03 L-NET-PAY        PIC -ZZ,ZZ9.99.
+
+
+      ************************************************************
+      *      LAYOUT FOR THE HEADING LINES OF REPORT PRNTING      *
+      *      INCLUDING THE COLUMN NAMES AND TABLE TITLE          *      
+      ************************************************************      
+      * PRINT THE FIRST LINE OF THE TABLE HEADER                        
+       01 PRNT-HEADING1.                                                
+           03 REPORT-DATE      PIC 99/99/99.                            
+           03                  PIC X(20) VALUE SPACES.                  
+           03         PIC X(28) VALUE 'THE BEST IS YET TO COME, INC'.   
+           03                  PIC X(15) VALUE SPACES.                  
+           03                  PIC X(5) VALUE 'PAGE '.                  
+           03 REPORT-PAGE      PIC ZZZZ9.                                 
+      * PRINT THE SECOND LINE OF THE TABLE HEADER                       
+       01 PRNT-HEADING2.                                                
+           03                  PIC X(17) VALUE SPACES.                  
+           03         PIC X(31) VALUE 'EMPLOYEE CLASSIFICATION AND PAY'.
+      * PRINT THE COLUMN NAMES OF THE TABLE                             
+       01 PRNT-HEADING3.                                                
+           03                  PIC X(3)  VALUE 'SSN'.                   
+           03                  PIC X(9)  VALUE SPACES.                  
+           03                  PIC X(4)  VALUE 'LAST'.                  
+           03                  PIC X(12) VALUE SPACES.                  
+           03                  PIC X(5)  VALUE 'FIRST'.                 
+           03                  PIC X(11) VALUE SPACES.                  
+           03                  PIC X(6)  VALUE 'EMP ID'.                
+           03                  PIC X(2)  VALUE SPACES.                  
+           03                  PIC X(5)  VALUE 'TITLE'.                 
+           03                  PIC X(13) VALUE SPACES.                  
+           03                  PIC X(4)  VALUE 'TYPE'.
+           03                  PIC X(14) VALUE SPACES.
+           03                  PIC X(4)  VALUE 'DATE'.
+           03                  PIC X(7)  VALUE SPACES.                  
+           03                  PIC X(4)  VALUE 'RATE'.                  
+           03                  PIC X(5)  VALUE SPACES.                  
+           03                  PIC X(2)  VALUE 'ST'.
+           03                  PIC X(2)  VALUE SPACES.
+           03                  PIC X(7)  VALUE 'NET PAY'.
+       01 MISC.
+           03 FILLER           PIC X(01)    VALUE SPACES.
+
+
+      ************************************************************      
+      *    LAYOUT FOR THE PAYMENT TENDENCY OF THE EMPLOYEE DATA  *      
+      *        - THE NUMBER OF HOURLY OR SALARIED EMPLOYEES      *      
+      *        - THE AVERAGE PAYMENT RATE OF EACH                *      
+      ************************************************************      
+      * PRINT THE FIRST LINE OF THE PAYMENT ANALYSIS                    
+       01 PRNT-PAYMENT1.                                                
+           03       PIC X(33) VALUE 'NUMBER OF EMPLOYEE RECORDS READ:'. 
+           03 FILLER           PIC X(1)    VALUE SPACES.                
+           03 REPORT-TOTAL     PIC ZZZZZZ9.
+      * PRINT THE SECOND LINE OF THE PAYMENT ANALYSIS                   
+       01 PRNT-PAYMENT2.                                                
+           03       PIC X(28) VALUE 'NUMBER OF HOURLY EMPLOYEES:'.      
+           03 FILLER           PIC X(6)    VALUE SPACES.                
+           03 REPORT-STATUS-H  PIC ZZZZZZ9.
+           03 FILLER           PIC X(5)    VALUE SPACES.                
+           03       PIC X(21) VALUE 'AVERAGE HOURLY RATE:'.             
+           03 FILLER           PIC X(6)    VALUE SPACES.                
+           03 REPORT-HOURLY-RATE    PIC $ZZ,ZZ9.99.
+           03 FILLER           PIC X(17)    VALUE SPACES.
+      * PRINT THE THIRD LINE OF THE PAYMENT ANALYSIS                    
+       01 PRNT-PAYMENT3.                                                
+           03       PIC X(30) VALUE 'NUMBER OF SALARIED EMPLOYEES:'.    
+           03 FILLER           PIC X(4)    VALUE SPACES.                
+           03 REPORT-STATUS-S  PIC ZZZZZZ9.
+           03 FILLER           PIC X(5)    VALUE SPACES.                
+           03       PIC X(23) VALUE 'AVERAGE SALARIED RATE:'.           
+           03 FILLER           PIC X(1)    VALUE SPACES.                
+           03 REPORT-SALARIED-RATE  PIC $ZZ,ZZ9.99.
+           03 FILLER           PIC X(20)    VALUE SPACES.
+
+      ************************************************************      
+      *    LAYOUT FOR THE NUMBER OF EACH EMPLOYEE TYPE           *      
+      *     OF THE EMPLOYEE DATA                                 *      
+      *        - EMPLOYEE TYPE: 1-10                             *      
+      ************************************************************      
+      * PRINT THE NUMBERS OF EACH EMPLOYEE TYPE, FROM 1 TO 5
+      * THE LABELS ARE MOVED IN FROM EMPTYPE-DESC-TABLE BY
+      * 7000-PRNT-NUM-EMPTYPE RATHER THAN HARD-CODED HERE, SO THE
+      * FOOTER CANNOT DRIFT OUT OF SYNC WITH THAT TABLE
+       01 PRNT-NUM-EMPTYPE1.
+           03 OUTPUT-LABEL1    PIC X(17).
+           03 FILLER           PIC X(1)    VALUE ':'.
+           03 FILLER           PIC X(1)    VALUE SPACES.
+           03 OUTPUT-TYPE1     PIC ZZZZZZ9.
+           03 FILLER           PIC X(3)    VALUE SPACES.
+           03 OUTPUT-LABEL2    PIC X(17).
+           03 FILLER           PIC X(1)    VALUE ':'.
+           03 FILLER           PIC X(1)    VALUE SPACES.
+           03 OUTPUT-TYPE2     PIC ZZZZZZ9.
+           03 FILLER           PIC X(3)    VALUE SPACES.
+           03 OUTPUT-LABEL3    PIC X(17).
+           03 FILLER           PIC X(1)    VALUE ':'.
+           03 FILLER           PIC X(1)    VALUE SPACES.
+           03 OUTPUT-TYPE3     PIC ZZZZZZ9.
+           03 FILLER           PIC X(3)    VALUE SPACES.
+           03 OUTPUT-LABEL4    PIC X(17).
+           03 FILLER           PIC X(1)    VALUE ':'.
+           03 FILLER           PIC X(1)    VALUE SPACES.
+           03 OUTPUT-TYPE4     PIC ZZZZZZ9.
+           03 FILLER           PIC X(3)    VALUE SPACES.
+           03 OUTPUT-LABEL5    PIC X(17).
+           03 FILLER           PIC X(1)    VALUE ':'.
+           03 FILLER           PIC X(1)    VALUE SPACES.
+           03 OUTPUT-TYPE5     PIC ZZZZZZ9.
+           03 FILLER           PIC X(3)    VALUE SPACES.
+      * PRINT THE NUMBERS OF EACH EMPLOYEE TYPE, FROM 6 TO 10
+       01 PRNT-NUM-EMPTYPE2.
+           03 OUTPUT-LABEL6    PIC X(17).
+           03 FILLER           PIC X(1)    VALUE ':'.
+           03 FILLER           PIC X(1)    VALUE SPACES.
+           03 OUTPUT-TYPE6     PIC ZZZZZZ9.
+           03 FILLER           PIC X(3)    VALUE SPACES.
+           03 OUTPUT-LABEL7    PIC X(17).
+           03 FILLER           PIC X(1)    VALUE ':'.
+           03 FILLER           PIC X(1)    VALUE SPACES.
+           03 OUTPUT-TYPE7     PIC ZZZZZZ9.
+           03 FILLER           PIC X(3)    VALUE SPACES.
+           03 OUTPUT-LABEL8    PIC X(17).
+           03 FILLER           PIC X(1)    VALUE ':'.
+           03 FILLER           PIC X(1)    VALUE SPACES.
+           03 OUTPUT-TYPE8     PIC ZZZZZZ9.
+           03 FILLER           PIC X(3)    VALUE SPACES.
+           03 OUTPUT-LABEL9    PIC X(17).
+           03 FILLER           PIC X(1)    VALUE ':'.
+           03 FILLER           PIC X(1)    VALUE SPACES.
+           03 OUTPUT-TYPE9     PIC ZZZZZZ9.
+           03 FILLER           PIC X(3)    VALUE SPACES.
+           03 OUTPUT-LABEL10   PIC X(17).
+           03 FILLER           PIC X(1)    VALUE ':'.
+           03 FILLER           PIC X(1)    VALUE SPACES.
+           03 OUTPUT-TYPE10    PIC ZZZZZZ9.
+           03 FILLER           PIC X(3)    VALUE SPACES.
+
+      ************************************************************
+      *    STATIC LOOKUP TABLE OF EMPTYPE CODE TO JOB-             *
+      *    CLASSIFICATION DESCRIPTION, USED BY 1600-PRINT-NAMES    *
+      *    FOR THE TYPE COLUMN AND MIRRORED BY THE LABELS ABOVE    *
+      *    ON THE TYPE-COUNT FOOTER                                *
+      ************************************************************
+       01 EMPTYPE-DESC-DATA.
+           03 FILLER           PIC X(17)   VALUE 'HOURLY CLERK'.
+           03 FILLER           PIC X(17)   VALUE 'SALARIED MANAGER'.
+           03 FILLER           PIC X(17)   VALUE 'HOURLY TECHNICIAN'.
+           03 FILLER           PIC X(17)   VALUE 'SALARIED ANALYST'.
+           03 FILLER           PIC X(17)   VALUE 'HOURLY OPERATOR'.
+           03 FILLER           PIC X(17)   VALUE 'SALARIED SUPVSR'.
+           03 FILLER           PIC X(17)   VALUE 'HOURLY ASSEMBLER'.
+           03 FILLER           PIC X(17)   VALUE 'SALARIED DIRECTOR'.
+           03 FILLER           PIC X(17)   VALUE 'HOURLY INSPECTOR'.
+           03 FILLER           PIC X(17)   VALUE 'SALARIED EXEC'.
+       01 EMPTYPE-DESC-TABLE REDEFINES EMPTYPE-DESC-DATA.
+           03 EMPTYPE-DESC OCCURS 10 TIMES
+                                   PIC X(17).
+
+      ************************************************************
+      *    LAYOUT FOR THE PER-EMPTYPE SUBTOTAL LINE PRINTED BY   *
+      *    1650-PRINT-GROUP-SUBTOTAL AFTER EACH EMPTYPE GROUP    *
+      *    IN THE SORTED BODY REPORT                             *
+      ************************************************************
+       01 PRNT-GROUP-SUBTOTAL.
+           03                  PIC X(5)    VALUE 'TYPE '.
+           03 SUBT-EMPTYPE     PIC Z9.
+           03 FILLER           PIC X(1)    VALUE SPACES.
+           03                  PIC X(9)    VALUE 'SUBTOTAL:'.
+           03 FILLER           PIC X(1)    VALUE SPACES.
+           03                  PIC X(7)    VALUE 'COUNT: '.
+           03 SUBT-COUNT       PIC ZZZZZZ9.
+           03 FILLER           PIC X(3)    VALUE SPACES.
+           03                  PIC X(10)   VALUE 'AVG RATE: '.
+           03 SUBT-AVG-RATE    PIC Z,ZZ9.99.
+           03 FILLER           PIC X(72)   VALUE SPACES.
+
+      ************************************************************
+      *    LAYOUT FOR THE EXTRACT RECORD WRITTEN TO EXTRACT-FILE *
+      *    BY 1600-PRINT-NAMES FOR EACH VALID EMPLOYEE ROW        *
+      ************************************************************
+       01 EXTR-DETAIL.
+           03 EXTR-EMPID       PIC 9(7).
+           03 EXTR-LNAME       PIC X(15).
+           03 EXTR-FNAME       PIC X(15).
+           03 EXTR-EMPTYPE     PIC 9(2).
+           03 EXTR-EMPRATE     PIC 9999V99.
+           03 EXTR-EMPSTATUS   PIC X(1).
+
+      ************************************************************
+      *    LAYOUT FOR THE AUDIT REPORT'S DATA LINE, WRITTEN TO    *
+      *    AUDIT-FILE BY 1600-PRINT-NAMES FOR EACH VALID EMPLOYEE *
+      *    ROW - THE SAME COLUMNS AS THE BODY REPORT'S PRNT-DATA1 *
+      *    BUT WITH THE FULL, UNMASKED SSN IN PLACE OF L-SSN'S    *
+      *    MASKED LAST-FOUR-DIGITS VERSION                        *
+      ************************************************************
+       01 AUDT-DATA1.
+           03 A-SSN.
+              05 A-SSN1        PIC 999.
+              05 FILLER        PIC X     VALUE '-'.
+              05 A-SSN2        PIC 99.
+              05 FILLER        PIC X     VALUE '-'.
+              05 A-SSN3        PIC 9999.
+           03 FILLER           PIC X(1)    VALUE SPACES.
+           03 A-LNAME          PIC X(15).
+           03 FILLER           PIC X(1)    VALUE SPACES.
+           03 A-FNAME          PIC X(15).
+           03 FILLER           PIC X(1)    VALUE SPACES.
+           03 A-EMPID          PIC 9(7).
+           03 FILLER           PIC X(1)    VALUE SPACES.
+           03 A-TITLE          PIC X(17).
+           03 FILLER           PIC X(1)    VALUE SPACES.
+           03 A-EMPTYPE        PIC X(17).
+           03 FILLER           PIC X(1)    VALUE SPACES.
+           03 A-DATE           PIC 99/99/9999.
+           03 FILLER           PIC X(1)    VALUE SPACES.
+           03 A-EMPRATE        PIC Z,ZZ9.99.
+           03 FILLER           PIC X(1)    VALUE SPACES.
+           03 A-EMPSTATUS      PIC X(1).
+           03 FILLER           PIC X(3)    VALUE SPACES.
+           03 A-NET-PAY        PIC -ZZ,ZZ9.99.
+
+      ************************************************************
+      *    LAYOUT FOR THE AUDIT REPORT'S HEADING LINES, WRITTEN   *
+      *    BY 5100-PRINT-AUDIT-HEAD - SAME COLUMN LAYOUT AS THE   *
+      *    BODY REPORT'S PRNT-HEADING1/2/3 BUT LABELED AS THE     *
+      *    RESTRICTED, FULL-SSN COPY SO THE TWO CANNOT BE MIXED UP*
+      ************************************************************
+       01 AUDT-HEADING1.
+           03 AUDIT-REPORT-DATE PIC 99/99/99.
+           03                  PIC X(20) VALUE SPACES.
+           03         PIC X(28) VALUE 'THE BEST IS YET TO COME, INC'.
+           03                  PIC X(15) VALUE SPACES.
+           03                  PIC X(5) VALUE 'PAGE '.
+           03 AUDIT-REPORT-PAGE PIC ZZZZ9.
+       01 AUDT-HEADING2.
+           03                  PIC X(15) VALUE SPACES.
+           03         PIC X(33) VALUE
+               'RESTRICTED - FULL SSN AUDIT COPY'.
+       01 AUDT-HEADING3.
+           03                  PIC X(3)  VALUE 'SSN'.
+           03                  PIC X(9)  VALUE SPACES.
+           03                  PIC X(4)  VALUE 'LAST'.
+           03                  PIC X(12) VALUE SPACES.
+           03                  PIC X(5)  VALUE 'FIRST'.
+           03                  PIC X(11) VALUE SPACES.
+           03                  PIC X(6)  VALUE 'EMP ID'.
+           03                  PIC X(2)  VALUE SPACES.
+           03                  PIC X(5)  VALUE 'TITLE'.
+           03                  PIC X(13) VALUE SPACES.
+           03                  PIC X(4)  VALUE 'TYPE'.
+           03                  PIC X(14) VALUE SPACES.
+           03                  PIC X(4)  VALUE 'DATE'.
+           03                  PIC X(7)  VALUE SPACES.
+           03                  PIC X(4)  VALUE 'RATE'.
+           03                  PIC X(5)  VALUE SPACES.
+           03                  PIC X(2)  VALUE 'ST'.
+           03                  PIC X(2)  VALUE SPACES.
+           03                  PIC X(7)  VALUE 'NET PAY'.
+
+      ************************************************************
+      *    LAYOUT FOR THE PAY-TREND SECTION PRINTED AFTER THE    *
+      *    PAYMENT ANALYSIS BY 6100-PRINT-TREND-COMPARISON,      *
+      *    SHOWING THIS PERIOD'S AVERAGE RATES AGAINST UP TO     *
+      *    FIVE RECENT PRIOR PERIODS HELD IN TREND-TABLE         *
+      ************************************************************
+       01 PRNT-TREND-HEADING.
+           03                  PIC X(28)   VALUE
+               'PAY TREND - RECENT PERIODS:'.
+           03 FILLER           PIC X(97)   VALUE SPACES.
+       01 PRNT-TREND-DETAIL.
+           03                  PIC X(7)    VALUE 'PERIOD '.
+           03 TRP-RUN-DATE     PIC 99/99/99.
+           03 FILLER           PIC X(2)    VALUE SPACES.
+           03                  PIC X(21)   VALUE
+               'AVERAGE HOURLY RATE:'.
+           03 FILLER           PIC X(1)    VALUE SPACES.
+           03 TRP-HOURLY-RATE  PIC $ZZ,ZZ9.99.
+           03 FILLER           PIC X(3)    VALUE SPACES.
+           03                  PIC X(23)   VALUE
+               'AVERAGE SALARIED RATE:'.
+           03 FILLER           PIC X(1)    VALUE SPACES.
+           03 TRP-SALARIED-RATE PIC $ZZ,ZZ9.99.
+           03 FILLER           PIC X(39)   VALUE SPACES.
+
+
+      ************************************************************
+      *    LAYOUT FOR THE HR CONTROL-TOTAL RECONCILIATION LINE   *
+      *    PRINTED BY 6300-RECONCILE-CONTROL-TOTALS - ONE OF     *
+      *    THE THREE IS CHOSEN DEPENDING ON WHETHER HR-CONTROL-  *
+      *    FILE WAS SUPPLIED THIS RUN AND WHETHER ITS TOTALS     *
+      *    MATCH WHAT THIS RUN ACTUALLY PRODUCED                 *
+      ************************************************************
+       01 PRNT-RECON-MATCH.
+           03                  PIC X(45)   VALUE
+               'HR CONTROL TOTALS RECONCILED - NO DISCREPANCY'.
+           03 FILLER           PIC X(80)   VALUE SPACES.
+       01 PRNT-RECON-MISMATCH.
+           03                  PIC X(25)   VALUE
+               'HR CONTROL TOTAL MISMATCH'.
+           03 FILLER           PIC X(1)    VALUE SPACES.
+           03                  PIC X(7)    VALUE 'RECDS: '.
+           03 RCN-RECORDS-DIFF PIC -9(7).
+           03 FILLER           PIC X(2)    VALUE SPACES.
+           03                  PIC X(3)    VALUE 'H: '.
+           03 RCN-H-DIFF       PIC -9(7).
+           03 FILLER           PIC X(2)    VALUE SPACES.
+           03                  PIC X(3)    VALUE 'S: '.
+           03 RCN-S-DIFF       PIC -9(7).
+           03 FILLER           PIC X(58)   VALUE SPACES.
+       01 PRNT-RECON-NONE.
+           03                  PIC X(53)   VALUE
+               'HR CONTROL FILE NOT SUPPLIED - RECONCILIATION SKIPPED'.
+           03 FILLER           PIC X(72)   VALUE SPACES.
+
+      ************************************************************
+      *      END OF FILE (EOF) SWITCHES                          *
+      *    0=NOT AT EOF       1=AT EOF                           *      
+      *                                                          *      
+      *    DECLARE VARIABLES FOR CALCULATION AS BELOW            *      
+      *        - PRINT TODAY'S DATE                              *      
+      *        - COUNT THE ROWS OF THE TABLE                     *      
+      *        - CALCULATE THE AVERAGE PAYMENT                   *      
+      ************************************************************      
+           03 EOF-I            PIC 9       VALUE 0.                     
+
+      * VARIABLE TO STORE THE DATE                                      
+           03 CURRENT-DATE     PIC 999999.                              
+
+      * VARIABLES TO PRINT THE PAGE UMBER AND COUNT THE TABLE ROWS
+           03 PAGE-NUMBER      PIC 9(5)    VALUE 0.
+           03 LINE-COUNT       PIC 99      VALUE 0.
+
+      * THE SAME PAIR AS ABOVE, KEPT SEPARATELY FOR AUDIT-FILE SINCE
+      * IT PAGINATES ON ITS OWN AND MUST NOT SHARE REPORT-FILE'S PAGE
+      * BREAKS - SEE 5100-PRINT-AUDIT-HEAD
+           03 AUDIT-PAGE-NUMBER PIC 9(5)    VALUE 0.
+           03 AUDIT-LINE-COUNT  PIC 99      VALUE 0.
+           03 TOTAL-RECORDS    PIC 9(7) VALUE ZEROS.
+
+      * VARIABLES TO COUNT EACH EMPLOYEE TYPE                           
+           03 TYPE-COUNT OCCURS 10 TIMES PIC 9(7) VALUE ZEROS.           
+           03 COUNT-S          PIC 9(7) VALUE 0.                         
+           03 COUNT-H          PIC 9(7) VALUE 0.                         
+
+      * VARIABLES FOR THE PAYMENT CALCULATION                           
+           03 HOURLY-RATE      PIC 9(5)V99 VALUE ZEROS.
+           03 SALARIED-RATE    PIC 9(5)V99 VALUE ZEROS.
+           03 HOURLY-TOTAL     PIC 9(7)V99 VALUE ZEROS.
+           03 SALARIED-TOTAL   PIC 9(7)V99 VALUE ZEROS.
+
+      * VARIABLES TO TRACK THE CURRENT EMPTYPE GROUP IN THE SORTED
+      * BODY REPORT - SEE 1000-LOOP AND 1650-PRINT-GROUP-SUBTOTAL
+           03 CURRENT-EMPTYPE  PIC 9(2)      VALUE ZEROS.
+           03 GROUP-COUNT      PIC 9(7)      VALUE ZEROS.
+           03 GROUP-RATE-TOTAL PIC 9(7)V99    VALUE ZEROS.
+           03 GROUP-AVG-RATE   PIC 9999V99   VALUE ZEROS.
+
+      * VARIABLES TO CALCULATE EACH EMPLOYEE'S NET PAY FROM THE
+      * DEDUCTION CODE/AMOUNT PAIRS IN I-DEDUCTIONS - SEE
+      * 1620-CALC-NET-PAY
+           03 TOTAL-DEDUCTIONS PIC 9(5)V99   VALUE ZEROS.
+           03 NET-PAY-AMOUNT   PIC S9(5)V99   VALUE ZEROS.
+
+
+      ************************************************************
+      *    LAYOUT FOR THE EXCEPTION REPORT, LISTING ANY RECORD   *
+      *    REJECTED BY 1100-VALIDATE-RECORD                      *
+      ************************************************************
+      * PRINT THE EXCEPTION REPORT HEADING LINE
+       01 EXCPT-HEADING.
+           03                  PIC X(15) VALUE 'EXCEPTION LIST:'.
+           03 FILLER           PIC X(1)  VALUE SPACES.
+           03                  PIC X(19) VALUE 'REJECTED EMP RECORD'.
+      * PRINT EACH REJECTED RECORD, WITH THE REASON FOR REJECTING IT
+       01 EXCPT-DETAIL.
+           03                  PIC X(7)  VALUE 'EMP ID:'.
+           03 EX-EMPID         PIC 9(7).
+           03 FILLER           PIC X(1)  VALUE SPACES.
+           03 EX-LNAME         PIC X(15).
+           03 FILLER           PIC X(1)  VALUE SPACES.
+           03 EX-FNAME         PIC X(15).
+           03 FILLER           PIC X(1)  VALUE SPACES.
+           03                  PIC X(5)  VALUE 'TYPE:'.
+           03 EX-EMPTYPE       PIC Z9.
+           03 FILLER           PIC X(1)  VALUE SPACES.
+           03                  PIC X(3)  VALUE 'ST:'.
+           03 EX-EMPSTATUS     PIC X(1).
+           03 FILLER           PIC X(1)  VALUE SPACES.
+           03                  PIC X(7)  VALUE 'REASON:'.
+           03 EX-REASON        PIC X(30).
+      * PRINT THE EXCEPTION REPORT SUMMARY LINE AT END OF RUN
+       01 EXCPT-SUMMARY.
+           03         PIC X(25) VALUE 'TOTAL EXCEPTIONS FOUND: '.
+           03 EX-TOTAL-COUNT   PIC Z,ZZZ,ZZ9.
+
+      * SWITCH TO FLAG WHETHER THE CURRENT INPUT RECORD PASSED
+      * VALIDATION - SEE 1100-VALIDATE-RECORD
+       01 MISC2.
+           03 VALID-SW         PIC X(1)    VALUE 'Y'.
+               88 VALID-RECORD             VALUE 'Y'.
+               88 INVALID-RECORD           VALUE 'N'.
+           03 EXCEPTION-COUNT  PIC 9(7)     VALUE ZEROS.
+           03 EXCPT-HEAD-SW     PIC X(1)    VALUE 'N'.
+               88 EXCPT-HEAD-PRINTED        VALUE 'Y'.
+
+      * SWITCHES FOR CHECKPOINT/RESTART OF 1000-LOOP -
+      * SEE 1700-CHECK-RESTART AND 1720-SAVE-CHECKPOINT
+       01 MISC3.
+           03 CHKPT-FILE-STATUS PIC X(2)     VALUE '00'.
+           03 CHKPT-RUN-SW      PIC X(1)     VALUE 'N'.
+               88 RESTART-RUN               VALUE 'Y'.
+               88 FRESH-RUN                 VALUE 'N'.
+           03 REPORT-ROWS-DONE   PIC 9(7)    VALUE ZERO.
+           03 EXTRACT-ROWS-DONE  PIC 9(7)    VALUE ZERO.
+           03 AUDIT-ROWS-DONE    PIC 9(7)    VALUE ZERO.
+           03 FOOTER-STEP-DONE   PIC 9(1)    VALUE ZERO.
+               88 FOOTER-ALREADY-DONE        VALUE 5.
+               88 FOOTER-NOT-DONE            VALUE 0.
+
+      * SWITCH FOR THE PAY-TREND HISTORY FILE - SEE
+      * 1900-LOAD-TREND-HISTORY AND 6200-UPDATE-TREND-HISTORY
+       01 MISC4.
+           03 TREND-FILE-STATUS PIC X(2)     VALUE '00'.
+
+      * SWITCHES FOR THE RUN-CONTROL LOG AND THE HR CONTROL-TOTAL
+      * FEED - SEE 6300-RECONCILE-CONTROL-TOTALS AND
+      * 6400-WRITE-RUN-LOG
+       01 MISC5.
+           03 RUNLOG-FILE-STATUS PIC X(2)    VALUE '00'.
+           03 HRCTL-FILE-STATUS  PIC X(2)    VALUE '00'.
+
+      ************************************************************
+      *    TABLE OF UP TO THE LAST FIVE PERIODS' PAY TOTALS,     *
+      *    LOADED FROM TREND-FILE BY 1900-LOAD-TREND-HISTORY AND *
+      *    PRINTED BY 6100-PRINT-TREND-COMPARISON                *
+      ************************************************************
+       01 TREND-TABLE.
+           03 TREND-COUNT       PIC 9         VALUE ZEROS.
+           03 TREND-ENTRY OCCURS 5 TIMES.
+               05 TE-RUN-DATE      PIC 9(6).
+               05 TE-COUNT-H       PIC 9(7).
+               05 TE-COUNT-S       PIC 9(7).
+               05 TE-HOURLY-RATE   PIC 9(5)V99.
+               05 TE-SALARIED-RATE PIC 9(5)V99.
+
+
+      ************************************************************
+      *      START OF PROCEDURE DIVISION                         *
+      ************************************************************      
+       PROCEDURE DIVISION.                                              
+
+
+      ************************************************************      
+      * THE MAINLINE IS RESPONSIBILE FOR THE FLOW OF THE LOGIC   *      
+      * ALL MAIN PROCEDURES SHOULD BE CALLED FROM THE MAIN       *      
+      * EVERY PROCEDURE (PARAGRAPH) MUST BE DOCUMENTED           *      
+      ************************************************************      
+       000-MAINLINE.
+           PERFORM 1900-LOAD-TREND-HISTORY.
+           OPEN INPUT INPUT-FILE
+                OUTPUT EXCEPTION-FILE.
+           SORT SORT-FILE
+               ON ASCENDING KEY SRT-EMPTYPE
+               ON ASCENDING KEY SRT-EMPID
+               INPUT PROCEDURE 1050-VALIDATE-AND-RELEASE
+               GIVING SORTED-FILE.
+           CLOSE INPUT-FILE.
+           PERFORM 1300-PRINT-EXCEPTION-SUMMARY.
+           CLOSE EXCEPTION-FILE.
+           PERFORM 1700-CHECK-RESTART.
+           OPEN INPUT SORTED-FILE.
+           IF (RESTART-RUN) THEN
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND EXTRACT-FILE
+               OPEN EXTEND AUDIT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT EXTRACT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE ZERO TO EOF-I.
+           IF (RESTART-RUN) THEN
+               PERFORM 1740-SKIP-PROCESSED-RECORDS
+           ELSE
+               PERFORM 9000-READ-INPUT
+           END-IF
+           IF (NOT RESTART-RUN) THEN
+               MOVE I-EMPTYPE       TO CURRENT-EMPTYPE
+               PERFORM 5000-PRINT-HEAD
+               PERFORM 5100-PRINT-AUDIT-HEAD
+           END-IF
+           PERFORM 1000-LOOP
+               UNTIL EOF-I = 1.
+
+      * THE FOOTER BELOW UPDATES TREND-FILE AND RUN-LOG-FILE AS A
+      * SIDE EFFECT - EACH OF THE SEVEN STEPS MARKS AND CHECKPOINTS
+      * FOOTER-STEP-DONE ITSELF, IMMEDIATELY AFTER ITS OWN LAST
+      * WRITE, RATHER THAN LEAVING 000-MAINLINE TO MARK THE STEP
+      * DONE AFTER THE PERFORM RETURNS - THAT WAY A KILL BETWEEN A
+      * STEP'S WRITE AND ITS MARK CAN ONLY LEAVE FOOTER-STEP-DONE
+      * ONE BEHIND, AND A RESTART REPLAYS AT MOST THE ONE STEP THAT
+      * NEVER GOT TO FINISH, NOT A WHOLE BLOCK OF ALREADY-WRITTEN
+      * STEPS - SEE 1655-FLUSH-FINAL-GROUP, 6000-PRINT-PAYMENT,
+      * 6100-PRINT-TREND-COMPARISON, 6200-UPDATE-TREND-HISTORY,
+      * 7000-PRNT-NUM-EMPTYPE, 6300-RECONCILE-CONTROL-TOTALS, AND
+      * 6400-WRITE-RUN-LOG
+           IF (FOOTER-STEP-DONE < 1) THEN
+               PERFORM 1655-FLUSH-FINAL-GROUP
+           END-IF
+           IF (FOOTER-STEP-DONE < 2) THEN
+               PERFORM 6000-PRINT-PAYMENT
+           END-IF
+           IF (FOOTER-STEP-DONE < 3) THEN
+               PERFORM 6100-PRINT-TREND-COMPARISON
+           END-IF
+           IF (FOOTER-STEP-DONE < 4) THEN
+               PERFORM 6200-UPDATE-TREND-HISTORY
+           END-IF
+           IF (FOOTER-STEP-DONE < 5) THEN
+               PERFORM 7000-PRNT-NUM-EMPTYPE
+           END-IF
+           IF (FOOTER-STEP-DONE < 6) THEN
+               PERFORM 6300-RECONCILE-CONTROL-TOTALS
+           END-IF
+           IF (FOOTER-STEP-DONE < 7) THEN
+               PERFORM 6400-WRITE-RUN-LOG
+           END-IF
+           CLOSE SORTED-FILE
+               REPORT-FILE
+               EXTRACT-FILE
+               AUDIT-FILE.
+           PERFORM 1780-CLEAR-CHECKPOINT.
+           STOP RUN.
+
+
+      ************************************************************
+      *      1000-LOOP READS THE SORTED, VALIDATED FILE BUILT BY *
+      *      1050-VALIDATE-AND-RELEASE AND WATCHES FOR A CHANGE  *
+      *      IN EMPTYPE TO BREAK INTO A NEW GROUP - ON A BREAK   *
+      *      IT PRINTS THE PRIOR GROUP'S SUBTOTAL AND STARTS A   *
+      *      NEW PAGE BEFORE CALLING 1600-PRINT-NAMES WHICH IS   *
+      *      RESPONSIBLE FOR MOVING DATA TO PRINT LINE           *
+      *      AND THEN PRINTING                                   *
+      *      IT NEXT CALLS 9000-READ-INPUT WHICH WILL READ       *
+      *      THE NEXT RECORD INTO THE STRUCTURE FOR PROCESSING   *
+      ************************************************************
+      * A GROUP BREAK IS TREATED AS ONE ATOMIC STEP WITH RESPECT TO
+      * RESTART, THE SAME WAY 6000-PRINT-PAYMENT'S SEVERAL WRITES ARE -
+      * THE SUBTOTAL WRITE, THE COUNTER RESETS, AND THE NEW GROUP'S
+      * PAGE HEADER ARE ALL FOLDED TOGETHER BEHIND ONE CHECKPOINT SAVE
+      * AT THE END, SO CURRENT-EMPTYPE NEVER GETS PERSISTED AS THE NEW
+      * GROUP UNTIL THE NEW GROUP'S HEADER HAS ACTUALLY BEEN PRINTED -
+      * OTHERWISE A KILL BETWEEN THE RESET AND 5000-PRINT-HEAD WOULD
+      * PERSIST THE NEW CURRENT-EMPTYPE WITHOUT THE HEADER EVER HAVING
+      * PRINTED, AND A RESTART WOULD NO LONGER SEE A GROUP BREAK TO
+      * REPLAY IT - THE NEW GROUP'S FIRST DATA ROW WOULD THEN PRINT
+      * WITH NO PAGE HEADER AT ALL
+       1000-LOOP.
+           IF (I-EMPTYPE NOT = CURRENT-EMPTYPE) THEN
+               PERFORM 1650-PRINT-GROUP-SUBTOTAL
+               MOVE I-EMPTYPE       TO CURRENT-EMPTYPE
+               MOVE 0               TO GROUP-COUNT
+               MOVE 0               TO GROUP-RATE-TOTAL
+               MOVE 0               TO LINE-COUNT
+               PERFORM 5000-PRINT-HEAD
+               PERFORM 1720-SAVE-CHECKPOINT
+           END-IF
+           PERFORM 1600-PRINT-NAMES
+           PERFORM 2000-COUNT-EMPTYPE
+           PERFORM 3000-COUNT-HS
+           ADD 1 TO GROUP-COUNT
+           ADD I-EMPRATE TO GROUP-RATE-TOTAL
+
+      * SAVE A CHECKPOINT AFTER EVERY RECORD SO A RUN THAT STOPS
+      * PARTWAY THROUGH A LARGE INPUT FILE CAN BE RESTARTED WITHOUT
+      * REPRINTING OR SKIPPING ANY ROW - THE SNAPSHOT MUST STAY IN
+      * STEP WITH WHAT HAS ACTUALLY BEEN WRITTEN TO REPORT-FILE,
+      * EXTRACT-FILE AND AUDIT-FILE, SO IT CANNOT LAG BEHIND AN
+      * INTERVAL
+           PERFORM 1720-SAVE-CHECKPOINT
+           PERFORM 9000-READ-INPUT.
+
+
+      ************************************************************
+      *      1100-VALIDATE-RECORD CHECKS THAT I-EMPTYPE IS IN     *
+      *      RANGE 1-10, THAT I-EMPSTATUS IS EITHER H OR S, AND   *
+      *      THAT ALL THREE I-DEDUCT-AMOUNT ENTRIES ARE NUMERIC   *
+      *      BEFORE THE RECORD IS ALLOWED INTO THE COUNTS -       *
+      *      THIS KEEPS A BAD EMPTYPE FROM SUBSCRIPTING           *
+      *      TYPE-COUNT OUT OF RANGE, KEEPS A GARBLED             *
+      *      EMPSTATUS FROM BEING COUNTED AS SALARIED, AND KEEPS  *
+      *      NON-NUMERIC DEDUCTION BYTES OUT OF 1620-CALC-NET-    *
+      *      PAY'S COMPUTE                                        *
+      ************************************************************
+       1100-VALIDATE-RECORD.
+           SET VALID-RECORD TO TRUE
+           MOVE SPACES         TO EX-REASON
+           IF (I-EMPTYPE < 1) OR (I-EMPTYPE > 10) THEN
+               SET INVALID-RECORD TO TRUE
+               MOVE 'EMPTYPE NOT IN RANGE 1-10'   TO EX-REASON
+           END-IF
+           IF (I-EMPSTATUS NOT = 'H') AND (I-EMPSTATUS NOT = 'S') THEN
+               SET INVALID-RECORD TO TRUE
+               IF (EX-REASON = SPACES) THEN
+                   MOVE 'EMPSTATUS NOT H OR S'    TO EX-REASON
+               ELSE
+                   MOVE 'EMPTYPE AND EMPSTATUS INVALID' TO EX-REASON
+               END-IF
+           END-IF
+           IF (I-DEDUCT-AMOUNT(1) NOT NUMERIC)
+              OR (I-DEDUCT-AMOUNT(2) NOT NUMERIC)
+              OR (I-DEDUCT-AMOUNT(3) NOT NUMERIC) THEN
+               SET INVALID-RECORD TO TRUE
+               IF (EX-REASON = SPACES) THEN
+                   MOVE 'DEDUCTION AMOUNT NOT NUMERIC' TO EX-REASON
+               ELSE
+                   MOVE 'MULTIPLE VALIDATION ERRORS' TO EX-REASON
+               END-IF
+           END-IF.
+
+
+      ************************************************************
+      *      1200-WRITE-EXCEPTION PRINTS A REJECTED RECORD ON     *
+      *      THE EXCEPTION LISTING, ALONG WITH THE REASON IT      *
+      *      WAS REJECTED, INSTEAD OF LETTING IT INTO THE COUNTS  *
+      ************************************************************
+       1200-WRITE-EXCEPTION.
+           IF (NOT EXCPT-HEAD-PRINTED) THEN
+               WRITE EXCPT-REC FROM EXCPT-HEADING
+                   AFTER ADVANCING 1 LINE
+               SET EXCPT-HEAD-PRINTED TO TRUE
+           END-IF
+           ADD 1 TO EXCEPTION-COUNT
+           MOVE I-EMPID         TO EX-EMPID
+           MOVE I-LNAME         TO EX-LNAME
+           MOVE I-FNAME         TO EX-FNAME
+           MOVE I-EMPTYPE       TO EX-EMPTYPE
+           MOVE I-EMPSTATUS     TO EX-EMPSTATUS
+           WRITE EXCPT-REC FROM EXCPT-DETAIL
+               AFTER ADVANCING 1 LINE.
+
+
+      ************************************************************
+      *      1300-PRINT-EXCEPTION-SUMMARY PRINTS THE TOTAL         *
+      *      NUMBER OF REJECTED RECORDS AT THE END OF THE RUN     *
+      ************************************************************
+       1300-PRINT-EXCEPTION-SUMMARY.
+           IF (EXCPT-HEAD-PRINTED) THEN
+               MOVE EXCEPTION-COUNT TO EX-TOTAL-COUNT
+               MOVE SPACES TO EXCPT-REC
+               WRITE EXCPT-REC
+                   AFTER ADVANCING 1 LINE
+               WRITE EXCPT-REC FROM EXCPT-SUMMARY
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+
+
+      ************************************************************
+      *      1050-VALIDATE-AND-RELEASE IS THE SORT INPUT          *
+      *      PROCEDURE - IT READS THE RAW MASTER ONE RECORD AT A  *
+      *      TIME, AND FOR EACH ONE EITHER RELEASES IT TO THE     *
+      *      SORT OR DIVERTS IT TO THE EXCEPTION LISTING          *
+      ************************************************************
+       1050-VALIDATE-AND-RELEASE.
+           PERFORM 9100-READ-RAW-INPUT.
+           PERFORM 1060-VALIDATE-LOOP
+               UNTIL EOF-I = 1.
+
+      ************************************************************
+      *      1060-VALIDATE-LOOP VALIDATES ONE RAW INPUT RECORD    *
+      *      AND EITHER RELEASES IT INTO THE SORT OR WRITES IT    *
+      *      TO THE EXCEPTION LISTING, THEN READS THE NEXT ONE    *
+      ************************************************************
+       1060-VALIDATE-LOOP.
+           PERFORM 1100-VALIDATE-RECORD.
+           IF VALID-RECORD THEN
+               RELEASE SORT-REC FROM INPUT-DATA
+           ELSE
+               PERFORM 1200-WRITE-EXCEPTION
+           END-IF
+           PERFORM 9100-READ-RAW-INPUT.
+
+
+      ************************************************************
+      *      1600-PRINT-NAMES WILL MOVE NECESSARY FIELDS TO THE  *
+      *      PRINT STRUCTURE IN WORKING-STORAGE ASD THEN IT WILL *      
+      *      PRINT THE INFORMATION                               *      
+      *                                                          *      
+      *      IF IT READS 10 ROWS, START THE NEXT PAGE AND        *      
+      *      PRINT THE FOLLOWING ROWS AFTER THE HEADLINE         *      
+      ************************************************************      
+       1600-PRINT-NAMES.                                                
+      * ONCE IT READS 10 ROWS, RESET THE COUNTER AND START NEW PAGE     
+           COMPUTE LINE-COUNT = LINE-COUNT + 1                          
+           IF (10 < LINE-COUNT) THEN                                    
+               PERFORM 5000-PRINT-HEAD                                  
+               COMPUTE LINE-COUNT = 1                                   
+           END-IF                                                       
+
+      * CALCULATE THIS EMPLOYEE'S NET PAY BEFORE PRINTING
+           PERFORM 1620-CALC-NET-PAY
+
+      * COPY AND PASTE THE VARIABLES TO PRINT
+           MOVE I-EMPID         TO L-EMPID
+           MOVE I-LNAME         TO L-LNAME
+           MOVE I-FNAME         TO L-FNAME
+           MOVE EMPTYPE-DESC(I-EMPTYPE) TO L-EMPTYPE
+           MOVE I-TITLE         TO L-TITLE
+           MOVE I-SSN3          TO L-SSN3
+           MOVE I-DATE          TO L-DATE
+           MOVE I-EMPRATE       TO L-EMPRATE
+           MOVE I-EMPSTATUS     TO L-EMPSTATUS
+           MOVE NET-PAY-AMOUNT  TO L-NET-PAY
+
+      * PRINT THE RETRIEVED DATA ON THE TABLE BODY
+           WRITE PRNT-REC FROM PRNT-DATA1
+                 AFTER ADVANCING 1 LINE.
+
+      * ONE LOGICAL RECORD FANS OUT TO THREE SEPARATE WRITES ACROSS
+      * THREE FILES THAT CANNOT BE COMMITTED TOGETHER AS ONE UNIT -
+      * SAVE THE CHECKPOINT AFTER THIS WRITE, AND AGAIN AFTER EACH OF
+      * THE OTHER TWO BELOW, SO A RUN KILLED BETWEEN ANY TWO OF THE
+      * THREE LEAVES BEHIND A RECORD OF EXACTLY HOW FAR THE FAN-OUT
+      * GOT - 1710-RECONCILE-FANOUT USES THESE PER-FILE COUNTS ON
+      * RESTART TO FINISH WRITING WHATEVER FILE WAS LEFT SHORT
+      * INSTEAD OF REPRINTING A ROW REPORT-FILE ALREADY HAS OR
+      * SILENTLY LOSING A ROW AUDIT-FILE NEVER GOT
+           ADD 1 TO REPORT-ROWS-DONE
+           PERFORM 1720-SAVE-CHECKPOINT
+
+      * WRITE THE SAME ROW TO THE MACHINE-READABLE EXTRACT FILE
+           MOVE I-EMPID         TO EXTR-EMPID
+           MOVE I-LNAME         TO EXTR-LNAME
+           MOVE I-FNAME         TO EXTR-FNAME
+           MOVE I-EMPTYPE       TO EXTR-EMPTYPE
+           MOVE I-EMPRATE       TO EXTR-EMPRATE
+           MOVE I-EMPSTATUS     TO EXTR-EMPSTATUS
+           WRITE EXTR-REC FROM EXTR-DETAIL.
+           ADD 1 TO EXTRACT-ROWS-DONE
+           PERFORM 1720-SAVE-CHECKPOINT
+
+      * WRITE THE FULL, UNMASKED REPORT LINE TO THE RESTRICTED AUDIT
+      * FILE - SAME LAYOUT AND PAGINATION AS REPORT-FILE, BUT KEPT
+      * ON ITS OWN PAGE-NUMBER/LINE-COUNT STREAM SO THE TWO REPORTS
+      * DO NOT HAVE TO BREAK PAGES TOGETHER
+           COMPUTE AUDIT-LINE-COUNT = AUDIT-LINE-COUNT + 1
+           IF (10 < AUDIT-LINE-COUNT) THEN
+               PERFORM 5100-PRINT-AUDIT-HEAD
+               COMPUTE AUDIT-LINE-COUNT = 1
+           END-IF
+
+           MOVE I-SSN1          TO A-SSN1
+           MOVE I-SSN2          TO A-SSN2
+           MOVE I-SSN3          TO A-SSN3
+           MOVE I-LNAME         TO A-LNAME
+           MOVE I-FNAME         TO A-FNAME
+           MOVE I-EMPID         TO A-EMPID
+           MOVE I-TITLE         TO A-TITLE
+           MOVE EMPTYPE-DESC(I-EMPTYPE) TO A-EMPTYPE
+           MOVE I-DATE          TO A-DATE
+           MOVE I-EMPRATE       TO A-EMPRATE
+           MOVE I-EMPSTATUS     TO A-EMPSTATUS
+           MOVE NET-PAY-AMOUNT  TO A-NET-PAY
+           WRITE AUDT-REC FROM AUDT-DATA1
+                 AFTER ADVANCING 1 LINE.
+           ADD 1 TO AUDIT-ROWS-DONE
+           PERFORM 1720-SAVE-CHECKPOINT.
+
+      ************************************************************
+      *      1620-CALC-NET-PAY ADDS UP THE CURRENT EMPLOYEE'S     *
+      *      DEDUCTION AMOUNTS FROM I-DEDUCTIONS AND SUBTRACTS    *
+      *      THEM FROM I-EMPRATE TO GET NET-PAY-AMOUNT FOR THE    *
+      *      NET PAY COLUMN PRINTED BY 1600-PRINT-NAMES           *
+      ************************************************************
+       1620-CALC-NET-PAY.
+           COMPUTE TOTAL-DEDUCTIONS = I-DEDUCT-AMOUNT(1) +
+               I-DEDUCT-AMOUNT(2) + I-DEDUCT-AMOUNT(3)
+           COMPUTE NET-PAY-AMOUNT = I-EMPRATE - TOTAL-DEDUCTIONS.
+
+      ************************************************************
+      *      2000-COUNT-EMPTYPE COUNTS THE NUMBERS OF            *
+      *      EACH EMPLOYEE TYPE TO PRINT THEM ON THE FOOTER      *      
+      ************************************************************      
+       2000-COUNT-EMPTYPE.                                              
+      * COUNT THE NUM OF EMPLOYEES BY ADDING 1 EVERY EMPLOYEE           
+           ADD 1 TO TOTAL-RECORDS                                       
+           ADD 1 TO TYPE-COUNT(I-EMPTYPE)                               
+
+      * COUNT THE PROPER OUTPUT-TYPE BASED ON THE VAL OF I-EMPTYPE      
+           MOVE TYPE-COUNT(1)   TO OUTPUT-TYPE1                         
+           MOVE TYPE-COUNT(2)   TO OUTPUT-TYPE2                         
+           MOVE TYPE-COUNT(3)   TO OUTPUT-TYPE3                         
+           MOVE TYPE-COUNT(4)   TO OUTPUT-TYPE4                         
+           MOVE TYPE-COUNT(5)   TO OUTPUT-TYPE5                         
+           MOVE TYPE-COUNT(6)   TO OUTPUT-TYPE6                         
+           MOVE TYPE-COUNT(7)   TO OUTPUT-TYPE7                         
+           MOVE TYPE-COUNT(8)   TO OUTPUT-TYPE8                         
+           MOVE TYPE-COUNT(9)   TO OUTPUT-TYPE9                         
+           MOVE TYPE-COUNT(10)  TO OUTPUT-TYPE10.                       
+
+      ************************************************************      
+      *      3000-COUNT-HS COUNTS THE NUMBERS OF                 *      
+      *      HOURLY OR SALARIED EMPLOYEES TO PRINT THEM          *      
+      *      ON THE FOOTERF, AND CALCULATES THE TOTAL PAYMENT    *      
+      ************************************************************      
+       3000-COUNT-HS.                                                   
+      * COUNT EACH EMPLOYEE STATUS AND THE TOTAL PAYMENT                
+           IF (I-EMPSTATUS = 'H') THEN                                  
+               ADD 1 TO COUNT-H                                         
+               COMPUTE HOURLY-TOTAL = HOURLY-TOTAL + I-EMPRATE          
+           ELSE                                                         
+               ADD 1 TO COUNT-S                                         
+               COMPUTE SALARIED-TOTAL = SALARIED-TOTAL + I-EMPRATE      
+           END-IF                                                       
+
+      * COPY AND PASTE THE VARIABLES TO PRINT                           
+           MOVE COUNT-H         TO REPORT-STATUS-H
+           MOVE COUNT-S         TO REPORT-STATUS-S.
+
+      ************************************************************
+      *      1650-PRINT-GROUP-SUBTOTAL PRINTS THE COUNT AND       *
+      *      AVERAGE RATE FOR THE EMPTYPE GROUP JUST FINISHED -   *
+      *      CALLED BY 1000-LOOP ON A BREAK AND BY 1655-FLUSH-    *
+      *      FINAL-GROUP TO FLUSH THE FINAL GROUP AFTER THE LOOP  *
+      *      ENDS. GROUP-COUNT IS LEFT UNTOUCHED HERE - CALLERS   *
+      *      ARE RESPONSIBLE FOR CLEARING IT ONCE THE SUBTOTAL IS *
+      *      SAFELY WRITTEN, SO A CALLER THAT NEVER CLEARS IT CAN *
+      *      DETECT AN UNFINISHED SUBTOTAL AND RETRY SAFELY       *
+      ************************************************************
+       1650-PRINT-GROUP-SUBTOTAL.
+           IF (GROUP-COUNT > 0) THEN
+               COMPUTE GROUP-AVG-RATE = GROUP-RATE-TOTAL / GROUP-COUNT
+               MOVE CURRENT-EMPTYPE TO SUBT-EMPTYPE
+               MOVE GROUP-COUNT     TO SUBT-COUNT
+               MOVE GROUP-AVG-RATE  TO SUBT-AVG-RATE
+               WRITE PRNT-REC FROM PRNT-GROUP-SUBTOTAL
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+
+
+      ************************************************************
+      *      1655-FLUSH-FINAL-GROUP IS 000-MAINLINE'S FOOTER-STEP *
+      *      1 - IT FLUSHES THE LAST EMPTYPE GROUP'S SUBTOTAL AND *
+      *      THEN CLEARS GROUP-COUNT SO A RESTART THAT REPLAYS    *
+      *      THIS STEP (BECAUSE THE KILL LANDED BETWEEN THE       *
+      *      WRITE ABOVE AND THIS STEP BEING MARKED DONE) FINDS   *
+      *      GROUP-COUNT ALREADY ZERO AND 1650-PRINT-GROUP-       *
+      *      SUBTOTAL BECOMES A NO-OP INSTEAD OF REPRINTING THE   *
+      *      SAME SUBTOTAL LINE A SECOND TIME. FOOTER-STEP-DONE   *
+      *      IS MARKED AND CHECKPOINTED HERE, IMMEDIATELY AFTER,  *
+      *      RATHER THAN BACK IN 000-MAINLINE, FOR THE SAME       *
+      *      REASON GIVEN IN 6200-UPDATE-TREND-HISTORY            *
+      ************************************************************
+       1655-FLUSH-FINAL-GROUP.
+           PERFORM 1650-PRINT-GROUP-SUBTOTAL
+           MOVE 0 TO GROUP-COUNT
+           MOVE 0 TO GROUP-RATE-TOTAL
+           MOVE 1 TO FOOTER-STEP-DONE
+           PERFORM 1720-SAVE-CHECKPOINT.
+
+
+      ************************************************************
+      *      1700-CHECK-RESTART LOOKS FOR A CHECKPOINT LEFT BY AN *
+      *      EARLIER, INCOMPLETE RUN - IF ONE IS FOUND, IT        *
+      *      RESTORES 1000-LOOP'S ACCUMULATORS SO THE RUN PICKS   *
+      *      UP WHERE THE PRIOR ONE LEFT OFF INSTEAD OF STARTING  *
+      *      THE BODY REPORT OVER FROM THE FIRST RECORD, THEN     *
+      *      CALLS 1710-RECONCILE-FANOUT TO MAKE REPORT-FILE,     *
+      *      EXTRACT-FILE, AUDIT-FILE AND THE RESTORED            *
+      *      ACCUMULATORS CONSISTENT WITH ONE ANOTHER BEFORE      *
+      *      RESUMING                                             *
+      ************************************************************
+       1700-CHECK-RESTART.
+           SET FRESH-RUN TO TRUE
+           MOVE ZERO TO CHKPT-RECORDS-DONE
+           OPEN INPUT CHECKPOINT-FILE
+           IF (CHKPT-FILE-STATUS = '00') THEN
+               READ CHECKPOINT-FILE
+               IF (CHKPT-FILE-STATUS = '00') THEN
+                   SET RESTART-RUN TO TRUE
+                   MOVE CHKPT-TOTAL-RECORDS    TO TOTAL-RECORDS
+                   MOVE CHKPT-TYPE-COUNT(1)    TO TYPE-COUNT(1)
+                   MOVE CHKPT-TYPE-COUNT(2)    TO TYPE-COUNT(2)
+                   MOVE CHKPT-TYPE-COUNT(3)    TO TYPE-COUNT(3)
+                   MOVE CHKPT-TYPE-COUNT(4)    TO TYPE-COUNT(4)
+                   MOVE CHKPT-TYPE-COUNT(5)    TO TYPE-COUNT(5)
+                   MOVE CHKPT-TYPE-COUNT(6)    TO TYPE-COUNT(6)
+                   MOVE CHKPT-TYPE-COUNT(7)    TO TYPE-COUNT(7)
+                   MOVE CHKPT-TYPE-COUNT(8)    TO TYPE-COUNT(8)
+                   MOVE CHKPT-TYPE-COUNT(9)    TO TYPE-COUNT(9)
+                   MOVE CHKPT-TYPE-COUNT(10)   TO TYPE-COUNT(10)
+                   MOVE CHKPT-COUNT-H          TO COUNT-H
+                   MOVE CHKPT-COUNT-S          TO COUNT-S
+                   MOVE CHKPT-HOURLY-TOTAL     TO HOURLY-TOTAL
+                   MOVE CHKPT-SALARIED-TOTAL   TO SALARIED-TOTAL
+                   MOVE CHKPT-PAGE-NUMBER      TO PAGE-NUMBER
+                   MOVE CHKPT-CURRENT-EMPTYPE  TO CURRENT-EMPTYPE
+                   MOVE CHKPT-GROUP-COUNT      TO GROUP-COUNT
+                   MOVE CHKPT-GROUP-RATE-TOTAL TO GROUP-RATE-TOTAL
+                   MOVE CHKPT-LINE-COUNT       TO LINE-COUNT
+                   MOVE CHKPT-REPORT-ROWS      TO REPORT-ROWS-DONE
+                   MOVE CHKPT-EXTRACT-ROWS     TO EXTRACT-ROWS-DONE
+                   MOVE CHKPT-AUDIT-ROWS       TO AUDIT-ROWS-DONE
+                   MOVE CHKPT-FOOTER-STEP      TO FOOTER-STEP-DONE
+                   MOVE CHKPT-AUDIT-PAGE-NUM   TO AUDIT-PAGE-NUMBER
+                   MOVE CHKPT-AUDIT-LINE-CNT   TO AUDIT-LINE-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF (RESTART-RUN) THEN
+               PERFORM 1710-RECONCILE-FANOUT
+           END-IF.
+
+
+      ************************************************************
+      *      1710-RECONCILE-FANOUT MAKES REPORT-FILE, EXTRACT-FILE *
+      *      AND AUDIT-FILE CONSISTENT WITH ONE ANOTHER AFTER AN   *
+      *      INCOMPLETE PRIOR RUN. EACH RECORD'S ROW IS WRITTEN TO *
+      *      REPORT-FILE FIRST, THEN EXTRACT-FILE, THEN AUDIT-FILE *
+      *      (SEE 1600-PRINT-NAMES), WITH THE CHECKPOINT SAVED     *
+      *      AFTER EVERY ONE OF THE THREE WRITES - SO REPORT-ROWS- *
+      *      DONE CAN NEVER TRAIL EXTRACT-ROWS-DONE OR AUDIT-ROWS- *
+      *      DONE, AND A RUN KILLED PARTWAY THROUGH THE FAN-OUT    *
+      *      LEAVES AT MOST ONE RECORD - THE LAST ONE REPORT-FILE  *
+      *      GOT - MISSING FROM EXTRACT-FILE AND/OR AUDIT-FILE.    *
+      *      1712-REPLAY-LAST-ROW FINISHES WRITING THAT RECORD TO  *
+      *      WHICHEVER FILE IS SHORT INSTEAD OF LEAVING EXTRACT-   *
+      *      FILE OR AUDIT-FILE PERMANENTLY MISSING A ROW. THE     *
+      *      SAME RECORD MAY ALSO STILL NEED ITS CONTRIBUTION      *
+      *      FOLDED INTO THE RESTORED ACCUMULATORS IF THE RUN WAS  *
+      *      KILLED BEFORE 2000-COUNT-EMPTYPE/3000-COUNT-HS GOT TO *
+      *      IT. THE CHECKPOINT IS SAVED AGAIN IMMEDIATELY AFTER   *
+      *      SO A SECOND CRASH BEFORE THE NEXT NATURAL CHECKPOINT  *
+      *      POINT CANNOT REPLAY THIS SAME GAP A SECOND TIME       *
+      ************************************************************
+       1710-RECONCILE-FANOUT.
+           IF (EXTRACT-ROWS-DONE < REPORT-ROWS-DONE)
+              OR (AUDIT-ROWS-DONE < REPORT-ROWS-DONE)
+              OR (REPORT-ROWS-DONE > CHKPT-RECORDS-DONE) THEN
+               PERFORM 1712-REPLAY-LAST-ROW
+               PERFORM 1720-SAVE-CHECKPOINT
+           END-IF.
+
+
+      ************************************************************
+      *      1712-REPLAY-LAST-ROW RE-READS SORTED-FILE UP TO THE  *
+      *      LAST RECORD REPORT-FILE GOT (REPORT-ROWS-DONE), SINCE *
+      *      SORTED-FILE - UNLIKE EXTRACT-FILE - STILL HAS THAT    *
+      *      RECORD'S FULL DATA INCLUDING THE UNMASKED SSN AUDIT-  *
+      *      FILE NEEDS, THEN FINISHES WHATEVER PART OF THAT       *
+      *      RECORD'S FAN-OUT THE PRIOR RUN DID NOT GET TO         *
+      ************************************************************
+       1712-REPLAY-LAST-ROW.
+      * EOF-I IS THE SAME SWITCH 1050-VALIDATE-AND-RELEASE LEFT AT 1
+      * WHEN THE SORT STEP'S INPUT PROCEDURE EXHAUSTED INPUT-FILE -
+      * IT MUST BE CLEARED HERE BEFORE IT IS REUSED FOR SORTED-FILE
+           MOVE ZERO TO EOF-I
+           OPEN INPUT SORTED-FILE
+           PERFORM 9000-READ-INPUT
+               REPORT-ROWS-DONE TIMES
+           CLOSE SORTED-FILE
+           MOVE ZERO TO EOF-I
+           IF (EXTRACT-ROWS-DONE < REPORT-ROWS-DONE) THEN
+               PERFORM 1713-REPLAY-EXTRACT-ROW
+           END-IF
+           IF (AUDIT-ROWS-DONE < REPORT-ROWS-DONE) THEN
+               PERFORM 1714-REPLAY-AUDIT-ROW
+           END-IF
+           IF (REPORT-ROWS-DONE > CHKPT-RECORDS-DONE) THEN
+               PERFORM 1718-RECONCILE-ONE-ROW
+           END-IF.
+
+
+      ************************************************************
+      *      1713-REPLAY-EXTRACT-ROW FINISHES WRITING THE ONE ROW *
+      *      EXTRACT-FILE IS MISSING, USING THE RECORD 1712-       *
+      *      REPLAY-LAST-ROW JUST RE-READ FROM SORTED-FILE         *
+      ************************************************************
+       1713-REPLAY-EXTRACT-ROW.
+           MOVE I-EMPID         TO EXTR-EMPID
+           MOVE I-LNAME         TO EXTR-LNAME
+           MOVE I-FNAME         TO EXTR-FNAME
+           MOVE I-EMPTYPE       TO EXTR-EMPTYPE
+           MOVE I-EMPRATE       TO EXTR-EMPRATE
+           MOVE I-EMPSTATUS     TO EXTR-EMPSTATUS
+           OPEN EXTEND EXTRACT-FILE
+           WRITE EXTR-REC FROM EXTR-DETAIL
+           CLOSE EXTRACT-FILE
+           MOVE REPORT-ROWS-DONE TO EXTRACT-ROWS-DONE.
+
+
+      ************************************************************
+      *      1714-REPLAY-AUDIT-ROW FINISHES WRITING THE ONE ROW   *
+      *      AUDIT-FILE IS MISSING, USING THE RECORD 1712-REPLAY-  *
+      *      LAST-ROW JUST RE-READ FROM SORTED-FILE - SORTED-FILE  *
+      *      STILL HAS THE UNMASKED SSN THIS FILE NEEDS EVEN       *
+      *      THOUGH EXTRACT-FILE DOES NOT CARRY IT                 *
+      ************************************************************
+       1714-REPLAY-AUDIT-ROW.
+           PERFORM 1620-CALC-NET-PAY
+           OPEN EXTEND AUDIT-FILE
+           COMPUTE AUDIT-LINE-COUNT = AUDIT-LINE-COUNT + 1
+           IF (10 < AUDIT-LINE-COUNT) THEN
+               PERFORM 5100-PRINT-AUDIT-HEAD
+               COMPUTE AUDIT-LINE-COUNT = 1
+           END-IF
+           MOVE I-SSN1          TO A-SSN1
+           MOVE I-SSN2          TO A-SSN2
+           MOVE I-SSN3          TO A-SSN3
+           MOVE I-LNAME         TO A-LNAME
+           MOVE I-FNAME         TO A-FNAME
+           MOVE I-EMPID         TO A-EMPID
+           MOVE I-TITLE         TO A-TITLE
+           MOVE EMPTYPE-DESC(I-EMPTYPE) TO A-EMPTYPE
+           MOVE I-DATE          TO A-DATE
+           MOVE I-EMPRATE       TO A-EMPRATE
+           MOVE I-EMPSTATUS     TO A-EMPSTATUS
+           MOVE NET-PAY-AMOUNT  TO A-NET-PAY
+           WRITE AUDT-REC FROM AUDT-DATA1
+                 AFTER ADVANCING 1 LINE
+           CLOSE AUDIT-FILE
+           MOVE REPORT-ROWS-DONE TO AUDIT-ROWS-DONE.
+
+
+      ************************************************************
+      *      1718-RECONCILE-ONE-ROW FOLDS THE LAST RECORD 1712-   *
+      *      REPLAY-LAST-ROW RE-READ INTO THE RESTORED            *
+      *      ACCUMULATORS, INCLUDING A GROUP BREAK IF THAT RECORD  *
+      *      STARTED A NEW EMPTYPE GROUP ON THE REPORT BEFORE THE  *
+      *      CRASH - NEEDED WHEN THE RUN WAS KILLED AFTER REPORT-  *
+      *      FILE'S ROW WAS WRITTEN BUT BEFORE 2000-COUNT-EMPTYPE  *
+      *      AND 3000-COUNT-HS GOT TO RUN FOR IT                   *
+      ************************************************************
+       1718-RECONCILE-ONE-ROW.
+           IF (I-EMPTYPE NOT = CURRENT-EMPTYPE) THEN
+               MOVE I-EMPTYPE   TO CURRENT-EMPTYPE
+               MOVE 0           TO GROUP-COUNT
+               MOVE 0           TO GROUP-RATE-TOTAL
+           END-IF
+           PERFORM 2000-COUNT-EMPTYPE
+           PERFORM 3000-COUNT-HS
+           ADD 1 TO GROUP-COUNT
+           ADD I-EMPRATE TO GROUP-RATE-TOTAL.
+
+
+      ************************************************************
+      *      1720-SAVE-CHECKPOINT SNAPSHOTS 1000-LOOP'S RUNNING   *
+      *      ACCUMULATORS AND THE COUNT OF SORTED-FILE RECORDS    *
+      *      PROCESSED SO FAR, OVERWRITING ANY EARLIER CHECKPOINT *
+      ************************************************************
+       1720-SAVE-CHECKPOINT.
+           MOVE TOTAL-RECORDS       TO CHKPT-RECORDS-DONE
+           MOVE TOTAL-RECORDS       TO CHKPT-TOTAL-RECORDS
+           MOVE TYPE-COUNT(1)       TO CHKPT-TYPE-COUNT(1)
+           MOVE TYPE-COUNT(2)       TO CHKPT-TYPE-COUNT(2)
+           MOVE TYPE-COUNT(3)       TO CHKPT-TYPE-COUNT(3)
+           MOVE TYPE-COUNT(4)       TO CHKPT-TYPE-COUNT(4)
+           MOVE TYPE-COUNT(5)       TO CHKPT-TYPE-COUNT(5)
+           MOVE TYPE-COUNT(6)       TO CHKPT-TYPE-COUNT(6)
+           MOVE TYPE-COUNT(7)       TO CHKPT-TYPE-COUNT(7)
+           MOVE TYPE-COUNT(8)       TO CHKPT-TYPE-COUNT(8)
+           MOVE TYPE-COUNT(9)       TO CHKPT-TYPE-COUNT(9)
+           MOVE TYPE-COUNT(10)      TO CHKPT-TYPE-COUNT(10)
+           MOVE COUNT-H             TO CHKPT-COUNT-H
+           MOVE COUNT-S             TO CHKPT-COUNT-S
+           MOVE HOURLY-TOTAL        TO CHKPT-HOURLY-TOTAL
+           MOVE SALARIED-TOTAL      TO CHKPT-SALARIED-TOTAL
+           MOVE PAGE-NUMBER         TO CHKPT-PAGE-NUMBER
+           MOVE CURRENT-EMPTYPE     TO CHKPT-CURRENT-EMPTYPE
+           MOVE GROUP-COUNT         TO CHKPT-GROUP-COUNT
+           MOVE GROUP-RATE-TOTAL    TO CHKPT-GROUP-RATE-TOTAL
+           MOVE LINE-COUNT          TO CHKPT-LINE-COUNT
+           MOVE REPORT-ROWS-DONE    TO CHKPT-REPORT-ROWS
+           MOVE EXTRACT-ROWS-DONE   TO CHKPT-EXTRACT-ROWS
+           MOVE AUDIT-ROWS-DONE     TO CHKPT-AUDIT-ROWS
+           MOVE FOOTER-STEP-DONE    TO CHKPT-FOOTER-STEP
+           MOVE AUDIT-PAGE-NUMBER   TO CHKPT-AUDIT-PAGE-NUM
+           MOVE AUDIT-LINE-COUNT    TO CHKPT-AUDIT-LINE-CNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHKPT-REC
+           CLOSE CHECKPOINT-FILE.
+
+
+      ************************************************************
+      *      1740-SKIP-PROCESSED-RECORDS RE-READS AND DISCARDS    *
+      *      THE SORTED-FILE RECORDS THAT A PRIOR RUN ALREADY     *
+      *      PRINTED, THEN READS THE NEXT RECORD FOR 1000-LOOP TO *
+      *      PROCESS, SO A RESTART PICKS UP WITH THE RIGHT ONE.   *
+      *      THE DISCARD COUNT IS REPORT-ROWS-DONE (THE ROWS      *
+      *      ACTUALLY ON REPORT-FILE), NOT CHKPT-RECORDS-DONE -   *
+      *      A RUN KILLED BETWEEN WRITING A ROW AND SAVING THE    *
+      *      CHECKPOINT THAT COVERS IT LEAVES THE CHECKPOINT ONE  *
+      *      ROW BEHIND WHAT WAS ACTUALLY PRINTED, AND             *
+      *      1700-CHECK-RESTART HAS ALREADY FOLDED THAT ORPHANED  *
+      *      ROW'S TOTALS INTO THE RESTORED ACCUMULATORS AND      *
+      *      FINISHED WRITING IT TO ANY OF EXTRACT-FILE/AUDIT-    *
+      *      FILE THAT WERE STILL MISSING IT                      *
+      ************************************************************
+       1740-SKIP-PROCESSED-RECORDS.
+           PERFORM 9000-READ-INPUT
+               REPORT-ROWS-DONE TIMES.
+           PERFORM 9000-READ-INPUT.
+
+
+      ************************************************************
+      *      1780-CLEAR-CHECKPOINT WIPES OUT THE CHECKPOINT FILE  *
+      *      AFTER A RUN FINISHES THE ENTIRE BODY REPORT, SO THE  *
+      *      NEXT RUN STARTS FRESH INSTEAD OF RESTARTING          *
+      ************************************************************
+       1780-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+
+      ************************************************************
+      *      1900-LOAD-TREND-HISTORY READS THE PAY-TREND HISTORY  *
+      *      LEFT BY PRIOR RUNS INTO TREND-TABLE, KEEPING ONLY    *
+      *      THE MOST RECENT FIVE PERIODS, SO 6100-PRINT-TREND-   *
+      *      COMPARISON HAS SOMETHING TO COMPARE THIS PERIOD TO   *
+      ************************************************************
+       1900-LOAD-TREND-HISTORY.
+           MOVE ZERO TO TREND-COUNT
+           MOVE ZERO TO EOF-I
+           OPEN INPUT TREND-FILE
+           IF (TREND-FILE-STATUS = '00') THEN
+               PERFORM 1920-READ-TREND-ENTRY
+               PERFORM 1940-BUILD-TREND-LOOP
+                   UNTIL EOF-I = 1
+               CLOSE TREND-FILE
+           END-IF
+           MOVE ZERO TO EOF-I.
+
+
+      ************************************************************
+      *      1920-READ-TREND-ENTRY READS ONE RECORD FROM THE      *
+      *      PAY-TREND HISTORY FILE                               *
+      ************************************************************
+       1920-READ-TREND-ENTRY.
+           READ TREND-FILE
+                AT END MOVE 1 TO EOF-I.
+
+
+      ************************************************************
+      *      1940-BUILD-TREND-LOOP ADDS ONE HISTORY RECORD TO     *
+      *      TREND-TABLE AND READS THE NEXT ONE                   *
+      ************************************************************
+       1940-BUILD-TREND-LOOP.
+           PERFORM 1960-ADD-TREND-ENTRY.
+           PERFORM 1920-READ-TREND-ENTRY.
+
+
+      ************************************************************
+      *      1960-ADD-TREND-ENTRY ADDS THE PERIOD CURRENTLY IN    *
+      *      TREND-REC TO TREND-TABLE - ONCE THE TABLE HOLDS      *
+      *      FIVE PERIODS, THE OLDEST ONE IS DROPPED TO MAKE      *
+      *      ROOM FOR THE NEW ONE. 6200-UPDATE-TREND-HISTORY      *
+      *      REUSES THIS PARAGRAPH TO ADD THE CURRENT PERIOD - IF *
+      *      TR-RUN-DATE ALREADY MATCHES THE NEWEST ENTRY IN THE  *
+      *      TABLE, THIS PERIOD WAS ALREADY ADDED BY AN EARLIER,  *
+      *      INTERRUPTED CALL TO 6200-UPDATE-TREND-HISTORY, SO    *
+      *      THE ADD IS SKIPPED - OTHERWISE A RESTART THAT        *
+      *      REPLAYS FOOTER-STEP 4 WOULD SHIFT THE TABLE A SECOND *
+      *      TIME AND ADD A DUPLICATE ENTRY FOR THE SAME PERIOD   *
+      ************************************************************
+       1960-ADD-TREND-ENTRY.
+           IF (TREND-COUNT = 0)
+              OR (TR-RUN-DATE NOT = TE-RUN-DATE(TREND-COUNT)) THEN
+               IF (TREND-COUNT < 5) THEN
+                   ADD 1 TO TREND-COUNT
+               ELSE
+                   MOVE TREND-ENTRY(2) TO TREND-ENTRY(1)
+                   MOVE TREND-ENTRY(3) TO TREND-ENTRY(2)
+                   MOVE TREND-ENTRY(4) TO TREND-ENTRY(3)
+                   MOVE TREND-ENTRY(5) TO TREND-ENTRY(4)
+               END-IF
+               MOVE TR-RUN-DATE      TO TE-RUN-DATE(TREND-COUNT)
+               MOVE TR-COUNT-H       TO TE-COUNT-H(TREND-COUNT)
+               MOVE TR-COUNT-S       TO TE-COUNT-S(TREND-COUNT)
+               MOVE TR-HOURLY-RATE   TO TE-HOURLY-RATE(TREND-COUNT)
+               MOVE TR-SALARIED-RATE TO TE-SALARIED-RATE(TREND-COUNT)
+           END-IF.
+
+
+      ************************************************************
+      *      5000-PRINT-HEAD PRINTS A HEADER LINE                *
+      *      AFTER IT MOVES TO A NEW PAGE, INCLUDING TODAY'S     *      
+      *      DATE AND THE PAGE NUMBER OF EACH PAGE               *      
+      ************************************************************      
+       5000-PRINT-HEAD.                                                 
+      * CALL DATE FUNCTION AND ASSIGN IT TO THE VARIABLE                
+           ACCEPT CURRENT-DATE FROM DATE                                
+           MOVE CURRENT-DATE    TO REPORT-DATE                          
+
+      * COUNT THE PAGE NUMBER BY ADDING 1 EVERY NEW PAGE                
+           COMPUTE PAGE-NUMBER = PAGE-NUMBER + 1                        
+           MOVE PAGE-NUMBER     TO REPORT-PAGE                          
+
+      * PRINT THE TABLE HEADER                                          
+      * ADD EXTRA LINES BEFORE EACH PAGE EXCEPT THE FIRST PAGE          
+           IF (1 < PAGE-NUMBER) THEN                                    
+               MOVE SPACES TO PRNT-REC                                  
+               WRITE PRNT-REC                                           
+                   AFTER ADVANCING 1 LINE                               
+               WRITE PRNT-REC                                           
+                   AFTER ADVANCING 1 LINE                               
+           END-IF                                                       
+
+           WRITE PRNT-REC FROM PRNT-HEADING1                            
+                 AFTER ADVANCING 2 LINE                                 
+           WRITE PRNT-REC FROM PRNT-HEADING2                            
+                 AFTER ADVANCING PAGE                                   
+           WRITE PRNT-REC FROM PRNT-HEADING3                            
+                 AFTER ADVANCING PAGE                                   
+           MOVE SPACES TO PRNT-REC
+           WRITE PRNT-REC
+                 AFTER ADVANCING 1 LINE.
+
+      ************************************************************
+      *      5100-PRINT-AUDIT-HEAD PRINTS A HEADER LINE ON THE    *
+      *      RESTRICTED AUDIT COPY AFTER IT MOVES TO A NEW PAGE,  *
+      *      THE SAME WAY 5000-PRINT-HEAD DOES FOR REPORT-FILE -  *
+      *      AUDIT-FILE PAGINATES SEPARATELY SO ITS PAGE BREAKS   *
+      *      DO NOT HAVE TO LAND ON THE SAME ROWS AS REPORT-FILE  *
+      ************************************************************
+       5100-PRINT-AUDIT-HEAD.
+           ACCEPT CURRENT-DATE FROM DATE
+           MOVE CURRENT-DATE    TO AUDIT-REPORT-DATE
+
+           COMPUTE AUDIT-PAGE-NUMBER = AUDIT-PAGE-NUMBER + 1
+           MOVE AUDIT-PAGE-NUMBER  TO AUDIT-REPORT-PAGE
+
+           IF (1 < AUDIT-PAGE-NUMBER) THEN
+               MOVE SPACES TO AUDT-REC
+               WRITE AUDT-REC
+                   AFTER ADVANCING 1 LINE
+               WRITE AUDT-REC
+                   AFTER ADVANCING 1 LINE
+           END-IF
+
+           WRITE AUDT-REC FROM AUDT-HEADING1
+                 AFTER ADVANCING 2 LINE
+           WRITE AUDT-REC FROM AUDT-HEADING2
+                 AFTER ADVANCING PAGE
+           WRITE AUDT-REC FROM AUDT-HEADING3
+                 AFTER ADVANCING PAGE
+           MOVE SPACES TO AUDT-REC
+           WRITE AUDT-REC
+                 AFTER ADVANCING 1 LINE.
+
+      ************************************************************
+      *      6000-PRINT-PAYMENT IS 000-MAINLINE'S FOOTER-STEP 2 - *
+      *      IT CALCULATES THE AVERAGE PAYMENT AND PRINTS IT ON   *
+      *      THE TABLE FOOTER                                    *
+      *          - THE NUMBER OF EMPLOYEES                       *
+      *          - THE NUMBER OF EMPLOYEES PER EMPLOYEE STATUS   *
+      *          - THE AVERAGE PEYMENT RATE PER EMPLOYEE STATUS  *
+      *      6100-PRINT-TREND-COMPARISON AND 6200-UPDATE-TREND-   *
+      *      HISTORY ARE THEIR OWN FOOTER STEPS (3 AND 4), NOT    *
+      *      CALLED FROM HERE, SO A RESTART THAT REPLAYS THIS     *
+      *      STEP CANNOT REPRINT THE TREND COMPARISON OR RE-      *
+      *      APPEND A TREND-FILE ENTRY THAT ALREADY SUCCEEDED.    *
+      *      FOOTER-STEP-DONE IS MARKED AND CHECKPOINTED HERE,    *
+      *      IMMEDIATELY AFTER THE LAST WRITE, FOR THE SAME       *
+      *      REASON GIVEN IN 6200-UPDATE-TREND-HISTORY            *
+      ************************************************************
+       6000-PRINT-PAYMENT.
+      * CALCULATE THE AVERAGE PAYMENT PER EMPLOYEE STATUS
+           COMPUTE HOURLY-RATE = HOURLY-TOTAL / COUNT-H
+           COMPUTE SALARIED-RATE = SALARIED-TOTAL / COUNT-S
+           MOVE TOTAL-RECORDS   TO REPORT-TOTAL
+           MOVE HOURLY-RATE     TO REPORT-HOURLY-RATE
+           MOVE SALARIED-RATE   TO REPORT-SALARIED-RATE
+
+      * PRINT THE PAYMENT TENDENCY ON THE TABLE FOOTER
+           MOVE SPACES TO PRNT-REC
+           WRITE PRNT-REC
+                 AFTER ADVANCING 1 LINE
+           WRITE PRNT-REC FROM PRNT-PAYMENT1
+                 AFTER ADVANCING PAGE
+           WRITE PRNT-REC FROM PRNT-PAYMENT2
+                 AFTER ADVANCING PAGE
+           WRITE PRNT-REC FROM PRNT-PAYMENT3
+                 AFTER ADVANCING PAGE
+           MOVE SPACES TO PRNT-REC
+           WRITE PRNT-REC
+                 AFTER ADVANCING 1 LINE
+           MOVE 2 TO FOOTER-STEP-DONE
+           PERFORM 1720-SAVE-CHECKPOINT.
+
+      ************************************************************
+      *      6100-PRINT-TREND-COMPARISON IS 000-MAINLINE'S        *
+      *      FOOTER-STEP 3 - IT PRINTS THIS PERIOD'S AVERAGE      *
+      *      RATES ALONGSIDE THOSE OF UP TO FIVE RECENT PRIOR     *
+      *      PERIODS HELD IN TREND-TABLE BY 1900-LOAD-TREND-      *
+      *      HISTORY - OLDEST PERIOD FIRST. FOOTER-STEP-DONE IS   *
+      *      MARKED AND CHECKPOINTED HERE, IMMEDIATELY AFTER THE  *
+      *      LAST WRITE, FOR THE SAME REASON GIVEN IN 6200-       *
+      *      UPDATE-TREND-HISTORY                                 *
+      ************************************************************
+       6100-PRINT-TREND-COMPARISON.
+           IF (TREND-COUNT > 0) THEN
+               WRITE PRNT-REC FROM PRNT-TREND-HEADING
+                   AFTER ADVANCING PAGE
+               IF (TREND-COUNT >= 1) THEN
+                   MOVE TE-RUN-DATE(1)      TO TRP-RUN-DATE
+                   MOVE TE-HOURLY-RATE(1)   TO TRP-HOURLY-RATE
+                   MOVE TE-SALARIED-RATE(1) TO TRP-SALARIED-RATE
+                   WRITE PRNT-REC FROM PRNT-TREND-DETAIL
+                       AFTER ADVANCING PAGE
+               END-IF
+               IF (TREND-COUNT >= 2) THEN
+                   MOVE TE-RUN-DATE(2)      TO TRP-RUN-DATE
+                   MOVE TE-HOURLY-RATE(2)   TO TRP-HOURLY-RATE
+                   MOVE TE-SALARIED-RATE(2) TO TRP-SALARIED-RATE
+                   WRITE PRNT-REC FROM PRNT-TREND-DETAIL
+                       AFTER ADVANCING PAGE
+               END-IF
+               IF (TREND-COUNT >= 3) THEN
+                   MOVE TE-RUN-DATE(3)      TO TRP-RUN-DATE
+                   MOVE TE-HOURLY-RATE(3)   TO TRP-HOURLY-RATE
+                   MOVE TE-SALARIED-RATE(3) TO TRP-SALARIED-RATE
+                   WRITE PRNT-REC FROM PRNT-TREND-DETAIL
+                       AFTER ADVANCING PAGE
+               END-IF
+               IF (TREND-COUNT >= 4) THEN
+                   MOVE TE-RUN-DATE(4)      TO TRP-RUN-DATE
+                   MOVE TE-HOURLY-RATE(4)   TO TRP-HOURLY-RATE
+                   MOVE TE-SALARIED-RATE(4) TO TRP-SALARIED-RATE
+                   WRITE PRNT-REC FROM PRNT-TREND-DETAIL
+                       AFTER ADVANCING PAGE
+               END-IF
+               IF (TREND-COUNT >= 5) THEN
+                   MOVE TE-RUN-DATE(5)      TO TRP-RUN-DATE
+                   MOVE TE-HOURLY-RATE(5)   TO TRP-HOURLY-RATE
+                   MOVE TE-SALARIED-RATE(5) TO TRP-SALARIED-RATE
+                   WRITE PRNT-REC FROM PRNT-TREND-DETAIL
+                       AFTER ADVANCING PAGE
+               END-IF
+               MOVE SPACES TO PRNT-REC
+               WRITE PRNT-REC
+                   AFTER ADVANCING 1 LINE
+           END-IF
+           MOVE 3 TO FOOTER-STEP-DONE
+           PERFORM 1720-SAVE-CHECKPOINT.
+
+
+      ************************************************************
+      *      6200-UPDATE-TREND-HISTORY IS 000-MAINLINE'S FOOTER-  *
+      *      STEP 4 - IT ADDS THIS PERIOD'S AVERAGE RATES TO      *
+      *      TREND-TABLE AND REWRITES TREND-FILE SO THE NEXT RUN  *
+      *      SEES IT AS A PRIOR PERIOD IN ITS OWN PAY-TREND       *
+      *      COMPARISON. FOOTER-STEP-DONE IS MARKED AND           *
+      *      CHECKPOINTED HERE, IMMEDIATELY AFTER TREND-FILE IS   *
+      *      CLOSED, FOR THE SAME REASON GIVEN IN 6000-PRINT-     *
+      *      PAYMENT - 1960-ADD-TREND-ENTRY ALSO GUARDS AGAINST   *
+      *      THIS STEP BEING REPLAYED AFTER TREND-FILE WAS        *
+      *      ALREADY REWRITTEN, SO A DUPLICATE ENTRY IS NEVER     *
+      *      ADDED EVEN IF THE CHECKPOINT BELOW IS LOST           *
+      ************************************************************
+       6200-UPDATE-TREND-HISTORY.
+           MOVE CURRENT-DATE   TO TR-RUN-DATE
+           MOVE COUNT-H        TO TR-COUNT-H
+           MOVE COUNT-S        TO TR-COUNT-S
+           MOVE HOURLY-RATE    TO TR-HOURLY-RATE
+           MOVE SALARIED-RATE  TO TR-SALARIED-RATE
+           PERFORM 1960-ADD-TREND-ENTRY.
+           OPEN OUTPUT TREND-FILE
+           IF (TREND-COUNT >= 1) THEN
+               MOVE TE-RUN-DATE(1)      TO TR-RUN-DATE
+               MOVE TE-COUNT-H(1)       TO TR-COUNT-H
+               MOVE TE-COUNT-S(1)       TO TR-COUNT-S
+               MOVE TE-HOURLY-RATE(1)   TO TR-HOURLY-RATE
+               MOVE TE-SALARIED-RATE(1) TO TR-SALARIED-RATE
+               WRITE TREND-REC
+           END-IF
+           IF (TREND-COUNT >= 2) THEN
+               MOVE TE-RUN-DATE(2)      TO TR-RUN-DATE
+               MOVE TE-COUNT-H(2)       TO TR-COUNT-H
+               MOVE TE-COUNT-S(2)       TO TR-COUNT-S
+               MOVE TE-HOURLY-RATE(2)   TO TR-HOURLY-RATE
+               MOVE TE-SALARIED-RATE(2) TO TR-SALARIED-RATE
+               WRITE TREND-REC
+           END-IF
+           IF (TREND-COUNT >= 3) THEN
+               MOVE TE-RUN-DATE(3)      TO TR-RUN-DATE
+               MOVE TE-COUNT-H(3)       TO TR-COUNT-H
+               MOVE TE-COUNT-S(3)       TO TR-COUNT-S
+               MOVE TE-HOURLY-RATE(3)   TO TR-HOURLY-RATE
+               MOVE TE-SALARIED-RATE(3) TO TR-SALARIED-RATE
+               WRITE TREND-REC
+           END-IF
+           IF (TREND-COUNT >= 4) THEN
+               MOVE TE-RUN-DATE(4)      TO TR-RUN-DATE
+               MOVE TE-COUNT-H(4)       TO TR-COUNT-H
+               MOVE TE-COUNT-S(4)       TO TR-COUNT-S
+               MOVE TE-HOURLY-RATE(4)   TO TR-HOURLY-RATE
+               MOVE TE-SALARIED-RATE(4) TO TR-SALARIED-RATE
+               WRITE TREND-REC
+           END-IF
+           IF (TREND-COUNT >= 5) THEN
+               MOVE TE-RUN-DATE(5)      TO TR-RUN-DATE
+               MOVE TE-COUNT-H(5)       TO TR-COUNT-H
+               MOVE TE-COUNT-S(5)       TO TR-COUNT-S
+               MOVE TE-HOURLY-RATE(5)   TO TR-HOURLY-RATE
+               MOVE TE-SALARIED-RATE(5) TO TR-SALARIED-RATE
+               WRITE TREND-REC
+           END-IF
+           CLOSE TREND-FILE
+           MOVE 4 TO FOOTER-STEP-DONE
+           PERFORM 1720-SAVE-CHECKPOINT.
+
+
+      ************************************************************
+      *      6300-RECONCILE-CONTROL-TOTALS IS 000-MAINLINE'S       *
+      *      FOOTER-STEP 6 - IT COMPARES THIS RUN'S RECORD AND     *
+      *      STATUS COUNTS AGAINST THE HR-SUPPLIED CONTROL TOTALS  *
+      *      IN HR-CONTROL-FILE, WHEN THAT FILE HAS BEEN SUPPLIED  *
+      *      FOR THIS RUN, AND PRINTS THE RESULT AS A FOOTER LINE  *
+      *      ON THE BODY REPORT. FOOTER-STEP-DONE IS MARKED AND    *
+      *      CHECKPOINTED HERE, IMMEDIATELY AFTER THE ONE WRITE    *
+      *      THAT ACTUALLY EXECUTES, FOR THE SAME REASON GIVEN IN  *
+      *      6000-PRINT-PAYMENT                                    *
+      ************************************************************
+       6300-RECONCILE-CONTROL-TOTALS.
+           OPEN INPUT HR-CONTROL-FILE
+           IF (HRCTL-FILE-STATUS = '00') THEN
+               READ HR-CONTROL-FILE
+               IF (HRCTL-FILE-STATUS = '00') THEN
+                   IF (HRCTL-TOTAL-RECORDS = TOTAL-RECORDS) AND
+                      (HRCTL-COUNT-H = COUNT-H) AND
+                      (HRCTL-COUNT-S = COUNT-S) THEN
+                       WRITE PRNT-REC FROM PRNT-RECON-MATCH
+                           AFTER ADVANCING PAGE
+                   ELSE
+                       COMPUTE RCN-RECORDS-DIFF =
+                           TOTAL-RECORDS - HRCTL-TOTAL-RECORDS
+                       COMPUTE RCN-H-DIFF = COUNT-H - HRCTL-COUNT-H
+                       COMPUTE RCN-S-DIFF = COUNT-S - HRCTL-COUNT-S
+                       WRITE PRNT-REC FROM PRNT-RECON-MISMATCH
+                           AFTER ADVANCING PAGE
+                   END-IF
+               ELSE
+                   WRITE PRNT-REC FROM PRNT-RECON-NONE
+                       AFTER ADVANCING PAGE
+               END-IF
+               CLOSE HR-CONTROL-FILE
+           ELSE
+               WRITE PRNT-REC FROM PRNT-RECON-NONE
+                   AFTER ADVANCING PAGE
+           END-IF
+           MOVE 6 TO FOOTER-STEP-DONE
+           PERFORM 1720-SAVE-CHECKPOINT.
+
+
+      ************************************************************
+      *      6400-WRITE-RUN-LOG IS 000-MAINLINE'S FOOTER-STEP 7 - *
+      *      IT APPENDS ONE RECORD TO THE RUN-LOG FILE FOR THIS   *
+      *      RUN, HOLDING THE RUN DATE AND THE RECORD/STATUS      *
+      *      COUNTS THIS RUN PRODUCED - THE FIRST RUN CREATES THE *
+      *      LOG, EVERY RUN AFTER THAT EXTENDS IT. FOOTER-STEP-   *
+      *      DONE IS MARKED AND CHECKPOINTED HERE, IMMEDIATELY    *
+      *      AFTER RUN-LOG-FILE IS CLOSED, RATHER THAN LEFT FOR   *
+      *      000-MAINLINE TO MARK AFTER THIS PARAGRAPH RETURNS -  *
+      *      SEE THE SAME REASONING IN 6200-UPDATE-TREND-HISTORY  *
+      ************************************************************
+       6400-WRITE-RUN-LOG.
+           MOVE CURRENT-DATE    TO RL-RUN-DATE
+           MOVE TOTAL-RECORDS   TO RL-TOTAL-RECORDS
+           MOVE COUNT-H         TO RL-COUNT-H
+           MOVE COUNT-S         TO RL-COUNT-S
+           OPEN EXTEND RUN-LOG-FILE
+           IF (RUNLOG-FILE-STATUS NOT = '00') THEN
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           WRITE RUNLOG-REC
+           CLOSE RUN-LOG-FILE
+           MOVE 7 TO FOOTER-STEP-DONE
+           PERFORM 1720-SAVE-CHECKPOINT.
+
+
+      ************************************************************
+      *      7000-PRNT-NUM-EMPTYPE IS 000-MAINLINE'S FOOTER-STEP  *
+      *      5 - IT PRINTS THE NUMBER OF EACH EMPLOYEE TYPE AT    *
+      *      THE VERY LAST OF THE TABLE. FOOTER-STEP-DONE IS      *
+      *      MARKED AND CHECKPOINTED HERE, IMMEDIATELY AFTER THE  *
+      *      LAST WRITE, FOR THE SAME REASON GIVEN IN 6000-PRINT- *
+      *      PAYMENT                                              *
+      ************************************************************
+       7000-PRNT-NUM-EMPTYPE.
+      * PULL THE FOOTER LABELS FROM EMPTYPE-DESC-TABLE SO THIS FOOTER
+      * CANNOT DRIFT OUT OF SYNC WITH THE BODY REPORT'S TYPE COLUMN
+           MOVE EMPTYPE-DESC(1)  TO OUTPUT-LABEL1
+           MOVE EMPTYPE-DESC(2)  TO OUTPUT-LABEL2
+           MOVE EMPTYPE-DESC(3)  TO OUTPUT-LABEL3
+           MOVE EMPTYPE-DESC(4)  TO OUTPUT-LABEL4
+           MOVE EMPTYPE-DESC(5)  TO OUTPUT-LABEL5
+           MOVE EMPTYPE-DESC(6)  TO OUTPUT-LABEL6
+           MOVE EMPTYPE-DESC(7)  TO OUTPUT-LABEL7
+           MOVE EMPTYPE-DESC(8)  TO OUTPUT-LABEL8
+           MOVE EMPTYPE-DESC(9)  TO OUTPUT-LABEL9
+           MOVE EMPTYPE-DESC(10) TO OUTPUT-LABEL10
+      * PRINT THE NUMBER OF EMPLOYEE TYPES ON THE TABLE FOOTER
+           WRITE PRNT-REC FROM PRNT-NUM-EMPTYPE1
+                 AFTER ADVANCING PAGE
+           WRITE PRNT-REC FROM PRNT-NUM-EMPTYPE2
+                 AFTER ADVANCING PAGE
+           MOVE SPACES TO PRNT-REC
+           WRITE PRNT-REC
+                 AFTER ADVANCING 1 LINE
+           MOVE 5 TO FOOTER-STEP-DONE
+           PERFORM 1720-SAVE-CHECKPOINT.                                
+
+
+      ************************************************************
+      *      9000-READ-INPUT READS A RECORD AT A TIME FROM THE    *
+      *      SORTED, VALIDATED FILE BUILT BY 000-MAINLINE'S SORT  *
+      *      THE RECORD IS READ INTO THE STRUCTURE SET UP IN      *
+      *      WORKING STORAGE                                      *
+      ************************************************************
+       9000-READ-INPUT.
+      * READ THE SORTED EMPLOYEE DATA
+           READ SORTED-FILE INTO INPUT-DATA
+                AT END MOVE 1 TO EOF-I.
+
+
+      ************************************************************
+      *      9100-READ-RAW-INPUT READS A RECORD AT A TIME FROM    *
+      *      THE ORIGINAL MASTER FILE, FOR 1050-VALIDATE-AND-     *
+      *      RELEASE TO VALIDATE BEFORE THE SORT                  *
+      ************************************************************
+       9100-READ-RAW-INPUT.
+      * READ THE ORIGINAL EMPLOYEE DATA
+           READ INPUT-FILE INTO INPUT-DATA
+                AT END MOVE 1 TO EOF-I.
